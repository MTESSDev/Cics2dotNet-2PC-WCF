@@ -0,0 +1,307 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.      UTSWRPT.
+000120*AUTHOR.          GROUPE CSD.
+000130*----------------------------------------------------------------*
+000140*                                                                *
+000150* DESC.: RAPPORT QUOTIDIEN DU VOLUME DE TRANSACTIONS ET DU       *
+000160* -----  TAUX D'ECHEC A PARTIR DE LA PISTE D'AUDIT (AUDREC),     *
+000170*        VENTILE PAR CODE D'ACTION (STL-COD-ACTN) ET PAR MODE    *
+000180*        1PC/2PC (STL-1PC-2PC).                                 *
+000190*----------------------------------------------------------------*
+000200* HISTORIQUE DES MODIFICATIONS                                   *
+000210*  - CREATION DU RAPPORT QUOTIDIEN DE LA PISTE D'AUDIT           *
+000220*----------------------------------------------------------------*
+000230
+000240 ENVIRONMENT                     DIVISION.
+000250
+000260 CONFIGURATION                   SECTION.
+000270
+000280 SPECIAL-NAMES.                  DECIMAL-POINT IS COMMA.
+000290
+000300 INPUT-OUTPUT                    SECTION.
+000310
+000320 FILE-CONTROL.
+000330     SELECT AUDIT-FICHIER        ASSIGN TO AUDTIN
+000340                                  ORGANIZATION IS SEQUENTIAL
+000350                                  FILE STATUS IS VAT-AUDIT-STAT.
+000360
+000370     SELECT RAPPORT-FICHIER      ASSIGN TO RAPPORT
+000380                                  ORGANIZATION IS SEQUENTIAL
+000390                                  FILE STATUS IS VAT-RAPPORT-STAT.
+000400
+000410 DATA                            DIVISION.
+000420*----------------------------------------------------------------*
+000430 FILE                            SECTION.
+000440*----------------------------------------------------------------*
+000450 FD  AUDIT-FICHIER
+000460     RECORDING MODE IS F.
+000470     COPY AUDREC.
+000480
+000490 FD  RAPPORT-FICHIER
+000500     RECORDING MODE IS F.
+000510 01  RAP-LIGNE                   PIC X(132).
+000520
+000530*----------------------------------------------------------------*
+000540 WORKING-STORAGE                 SECTION.
+000550*----------------------------------------------------------------*
+000560 01  FILLER                      PIC X(27)  VALUE
+000570         'COMMENCEMENT DU MODULE  -->'.
+000580
+000590 01  VAT-AUDIT-STAT              PIC X(2).
+000600 01  VAT-RAPPORT-STAT            PIC X(2).
+000610
+000620 01  VAT-SW-FIN-FICHIER          PIC X       VALUE 'N'.
+000630     88  FIN-FICHIER-ATTEINTE                VALUE 'O'.
+000640 01  VAT-SW-OUVERTURE            PIC X       VALUE 'O'.
+000650     88  OUVERTURE-REUSSIE                   VALUE 'O'.
+000660     88  OUVERTURE-ECHOUEE                   VALUE 'N'.
+000670
+000680*----------------------------------------------------------------*
+000690*    TABLE DES COMPTEURS -- UNE LIGNE PAR COMBINAISON ACTION/    *
+000700*    MODE, ACCUMULEE PENDANT LA LECTURE DE LA PISTE D'AUDIT      *
+000710*----------------------------------------------------------------*
+000720 01  TBL-COMPTEURS.
+000730     05  TBL-CPT-ENTREE          OCCURS 12 TIMES
+000740                                 INDEXED BY TBL-CPT-IDX.
+000750         10  TBL-CPT-ACTN        PIC X.
+000760         10  TBL-CPT-MODE        PIC X.
+000770         10  TBL-CPT-TOTAL       PIC 9(7)   VALUE ZERO.
+000780         10  TBL-CPT-REUSSIS     PIC 9(7)   VALUE ZERO.
+000790         10  TBL-CPT-ECHOUES     PIC 9(7)   VALUE ZERO.
+000800
+000810 01  VAT-NB-ENTREES              PIC S9(4) COMP VALUE 12.
+000820 01  VAT-TROUVE                  PIC X      VALUE 'N'.
+000830     88  ENTREE-TROUVEE                      VALUE 'O'.
+000840
+000850 01  CPT-LUS                     PIC 9(7)    VALUE ZERO.
+000860
+000870*----------------------------------------------------------------*
+000880*    ZONES D'EDITION DU RAPPORT                                 *
+000890*----------------------------------------------------------------*
+000900 01  RAP-LIB-ACTN                PIC X(12).
+000910 01  RAP-LIB-MODE                PIC X(5).
+000920 01  RAP-TAUX-ECHEC              PIC 999V99.
+000930 01  RAP-TAUX-ECHEC-EDIT         PIC ZZ9,99.
+000940 01  RAP-EDIT-TOTAL              PIC Z.ZZZ.ZZ9.
+000950 01  RAP-EDIT-REUSSIS            PIC Z.ZZZ.ZZ9.
+000960 01  RAP-EDIT-ECHOUES            PIC Z.ZZZ.ZZ9.
+000970
+000980*----------------------------------------------------------------*
+000990*                 *** PROCEDURE DIVISION ***                     *
+001000*----------------------------------------------------------------*
+001010 PROCEDURE DIVISION.
+001020
+001030*----------------------------------------------------------------*
+001040 0000-SECTION-DIRECTRICE          SECTION.
+001050*-----------------------------------------
+001060
+001070     PERFORM                      1000-INITIALISATION.
+001080     IF OUVERTURE-REUSSIE
+001090         PERFORM                  2000-ACCUMULER-LES-COMPTEURS
+001100                 UNTIL FIN-FICHIER-ATTEINTE
+001110         PERFORM                  7000-IMPRIMER-LE-RAPPORT
+001120         PERFORM                  8000-FIN-DE-LOT
+001130     ELSE
+001140         MOVE 16                  TO RETURN-CODE
+001150     END-IF.
+001160
+001170 0000-SECTION-DIRECTRICE-FIN.
+001180     EXIT.
+001190/
+001200*----------------------------------------------------------------*
+001210* OUVERTURE DES FICHIERS, INITIALISATION DE LA TABLE DE         *
+001220* COMPTEURS (UNE ENTREE PAR COMBINAISON ACTION/MODE CONNUE)      *
+001230*----------------------------------------------------------------*
+001240 1000-INITIALISATION              SECTION.
+001250*-----------------------------------------
+001260
+001270     SET OUVERTURE-REUSSIE        TO TRUE.
+001280
+001290     OPEN INPUT                   AUDIT-FICHIER.
+001300     OPEN OUTPUT                  RAPPORT-FICHIER.
+001310
+001320     IF VAT-AUDIT-STAT NOT = '00'
+001330         DISPLAY 'UTSWRPT - OUVERTURE IMPOSSIBLE - '
+001340                 'AUDIT-FICHIER - STATUS ' VAT-AUDIT-STAT
+001350         SET OUVERTURE-ECHOUEE    TO TRUE
+001360     END-IF.
+001370
+001380     IF VAT-RAPPORT-STAT NOT = '00'
+001390         DISPLAY 'UTSWRPT - OUVERTURE IMPOSSIBLE - '
+001400                 'RAPPORT-FICHIER - STATUS ' VAT-RAPPORT-STAT
+001410         SET OUVERTURE-ECHOUEE    TO TRUE
+001420     END-IF.
+001430
+001440     MOVE 'C'                     TO TBL-CPT-ACTN (1).
+001450     MOVE 'O'                     TO TBL-CPT-MODE (1).
+001460     MOVE 'C'                     TO TBL-CPT-ACTN (2).
+001470     MOVE 'N'                     TO TBL-CPT-MODE (2).
+001480     MOVE 'S'                     TO TBL-CPT-ACTN (3).
+001490     MOVE 'O'                     TO TBL-CPT-MODE (3).
+001500     MOVE 'S'                     TO TBL-CPT-ACTN (4).
+001510     MOVE 'N'                     TO TBL-CPT-MODE (4).
+001520     MOVE 'O'                     TO TBL-CPT-ACTN (5).
+001530     MOVE 'O'                     TO TBL-CPT-MODE (5).
+001540     MOVE 'O'                     TO TBL-CPT-ACTN (6).
+001550     MOVE 'N'                     TO TBL-CPT-MODE (6).
+001560     MOVE 'M'                     TO TBL-CPT-ACTN (7).
+001570     MOVE 'O'                     TO TBL-CPT-MODE (7).
+001580     MOVE 'M'                     TO TBL-CPT-ACTN (8).
+001590     MOVE 'N'                     TO TBL-CPT-MODE (8).
+001600     MOVE 'C'                     TO TBL-CPT-ACTN (9).
+001610     MOVE 'T'                     TO TBL-CPT-MODE (9).
+001620     MOVE 'S'                     TO TBL-CPT-ACTN (10).
+001630     MOVE 'T'                     TO TBL-CPT-MODE (10).
+001640     MOVE 'O'                     TO TBL-CPT-ACTN (11).
+001650     MOVE 'T'                     TO TBL-CPT-MODE (11).
+001660     MOVE 'M'                     TO TBL-CPT-ACTN (12).
+001670     MOVE 'T'                     TO TBL-CPT-MODE (12).
+001680
+001690     IF OUVERTURE-REUSSIE
+001700         PERFORM                  1100-LIRE-AUDIT
+001710     END-IF.
+001720
+001730 1000-INITIALISATION-FIN.
+001740     EXIT.
+001750/
+001760*----------------------------------------------------------------*
+001770* LECTURE D'UN ENREGISTREMENT DE LA PISTE D'AUDIT                *
+001780*----------------------------------------------------------------*
+001790 1100-LIRE-AUDIT                  SECTION.
+001800*-----------------------------------------
+001810
+001820     READ AUDIT-FICHIER
+001830         AT END
+001840             SET FIN-FICHIER-ATTEINTE TO TRUE
+001850     END-READ.
+001860
+001870 1100-LIRE-AUDIT-FIN.
+001880     EXIT.
+001890/
+001900*----------------------------------------------------------------*
+001910* ACCUMULER LES COMPTEURS POUR L'ENREGISTREMENT COURANT          *
+001920*----------------------------------------------------------------*
+001930 2000-ACCUMULER-LES-COMPTEURS     SECTION.
+001940*-----------------------------------------
+001950
+001960     ADD  1                       TO CPT-LUS.
+001970
+001980     SET  TBL-CPT-IDX             TO 1.
+001990     MOVE 'N'                     TO VAT-TROUVE.
+002000     SEARCH TBL-CPT-ENTREE
+002010         AT END
+002020             CONTINUE
+002030         WHEN TBL-CPT-ACTN (TBL-CPT-IDX) = AUD-COD-ACTN
+002040          AND TBL-CPT-MODE (TBL-CPT-IDX) = AUD-1PC-2PC
+002050             SET ENTREE-TROUVEE   TO TRUE
+002060     END-SEARCH.
+002070
+002080     IF  ENTREE-TROUVEE
+002090         ADD 1 TO TBL-CPT-TOTAL (TBL-CPT-IDX)
+002100         IF  AUD-TRAN-REUSSIE
+002110             ADD 1 TO TBL-CPT-REUSSIS (TBL-CPT-IDX)
+002120         ELSE
+002130             ADD 1 TO TBL-CPT-ECHOUES (TBL-CPT-IDX)
+002140         END-IF
+002150     END-IF.
+002160
+002170     PERFORM                      1100-LIRE-AUDIT.
+002180
+002190 2000-ACCUMULER-LES-COMPTEURS-FIN.
+002200     EXIT.
+002210/
+002220*----------------------------------------------------------------*
+002230* IMPRIMER LE RAPPORT -- UNE LIGNE PAR COMBINAISON ACTION/MODE   *
+002240*----------------------------------------------------------------*
+002250 7000-IMPRIMER-LE-RAPPORT         SECTION.
+002260*-----------------------------------------
+002270
+002280     MOVE
+002290-      'RAPPORT QUOTIDIEN DES TRANSACTIONS - PISTE D''AUDIT'
+002300                                 TO RAP-LIGNE.
+002310     WRITE RAP-LIGNE.
+002320     MOVE SPACES                  TO RAP-LIGNE.
+002330     WRITE RAP-LIGNE.
+002340     MOVE
+002350-      'ACTION       MODE  TOTAL    REUSSIS  ECHOUES  TAUX ECHEC'
+002360                                 TO RAP-LIGNE.
+002370     WRITE RAP-LIGNE.
+002380
+002390     PERFORM VARYING TBL-CPT-IDX FROM 1 BY 1
+002400             UNTIL TBL-CPT-IDX > VAT-NB-ENTREES
+002410         PERFORM                  7100-IMPRIMER-UNE-LIGNE
+002420     END-PERFORM.
+002430
+002440 7000-IMPRIMER-LE-RAPPORT-FIN.
+002450     EXIT.
+002460/
+002470*----------------------------------------------------------------*
+002480* IMPRIMER UNE LIGNE DU RAPPORT POUR UNE COMBINAISON ACTION/MODE *
+002490*----------------------------------------------------------------*
+002500 7100-IMPRIMER-UNE-LIGNE          SECTION.
+002510*-----------------------------------------
+002520
+002530     EVALUATE TBL-CPT-ACTN (TBL-CPT-IDX)
+002540         WHEN 'C'   MOVE 'AJOUTER'    TO RAP-LIB-ACTN
+002550         WHEN 'S'   MOVE 'SUPPRIMER'  TO RAP-LIB-ACTN
+002560         WHEN 'O'   MOVE 'OBTENIR'    TO RAP-LIB-ACTN
+002570         WHEN 'M'   MOVE 'MODIFIER'   TO RAP-LIB-ACTN
+002580         WHEN OTHER MOVE 'INCONNU'    TO RAP-LIB-ACTN
+002590     END-EVALUATE.
+002600
+002610     EVALUATE TBL-CPT-MODE (TBL-CPT-IDX)
+002620         WHEN 'O'   MOVE '2PC'        TO RAP-LIB-MODE
+002630         WHEN 'N'   MOVE '1PC'        TO RAP-LIB-MODE
+002640         WHEN 'T'   MOVE 'TPC'        TO RAP-LIB-MODE
+002650         WHEN OTHER MOVE '????'       TO RAP-LIB-MODE
+002660     END-EVALUATE.
+002670
+002680     IF  TBL-CPT-TOTAL (TBL-CPT-IDX) > ZERO
+002690         COMPUTE RAP-TAUX-ECHEC ROUNDED =
+002700             (TBL-CPT-ECHOUES (TBL-CPT-IDX) /
+002710              TBL-CPT-TOTAL (TBL-CPT-IDX)) * 100
+002720     ELSE
+002730         MOVE ZERO                TO RAP-TAUX-ECHEC
+002740     END-IF.
+002750
+002760     MOVE RAP-TAUX-ECHEC          TO RAP-TAUX-ECHEC-EDIT.
+002770     MOVE TBL-CPT-TOTAL   (TBL-CPT-IDX) TO RAP-EDIT-TOTAL.
+002780     MOVE TBL-CPT-REUSSIS (TBL-CPT-IDX) TO RAP-EDIT-REUSSIS.
+002790     MOVE TBL-CPT-ECHOUES (TBL-CPT-IDX) TO RAP-EDIT-ECHOUES.
+002800
+002810     MOVE SPACES                  TO RAP-LIGNE.
+002820     STRING RAP-LIB-ACTN          DELIMITED BY SIZE
+002830            '  '                  DELIMITED BY SIZE
+002840            RAP-LIB-MODE          DELIMITED BY SIZE
+002850            '  '                  DELIMITED BY SIZE
+002860            RAP-EDIT-TOTAL        DELIMITED BY SIZE
+002870            '  '                  DELIMITED BY SIZE
+002880            RAP-EDIT-REUSSIS      DELIMITED BY SIZE
+002890            '  '                  DELIMITED BY SIZE
+002900            RAP-EDIT-ECHOUES      DELIMITED BY SIZE
+002910            '  '                  DELIMITED BY SIZE
+002920            RAP-TAUX-ECHEC-EDIT   DELIMITED BY SIZE
+002930            '%'                   DELIMITED BY SIZE
+002940            INTO RAP-LIGNE
+002950     END-STRING.
+002960     WRITE RAP-LIGNE.
+002970
+002980 7100-IMPRIMER-UNE-LIGNE-FIN.
+002990     EXIT.
+003000/
+003010*----------------------------------------------------------------*
+003020* FERMER LES FICHIERS ET AFFICHER LE SOMMAIRE DU TRAITEMENT      *
+003030*----------------------------------------------------------------*
+003040 8000-FIN-DE-LOT                  SECTION.
+003050*-----------------------------------------
+003060
+003070     CLOSE                        AUDIT-FICHIER
+003080                                  RAPPORT-FICHIER.
+003090
+003100     DISPLAY 'UTSWRPT - FIN DU RAPPORT QUOTIDIEN'.
+003110     DISPLAY 'UTSWRPT - ENREGISTREMENTS D''AUDIT LUS : ' CPT-LUS.
+003120
+003130     GOBACK.
+003140
+003150 8000-FIN-DE-LOT-FIN.
+003160     EXIT.
