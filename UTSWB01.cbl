@@ -0,0 +1,494 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.      UTSWB01.
+000120*AUTHOR.          GROUPE CSD.
+000130*----------------------------------------------------------------*
+000140*                                                                *
+000150* DESC.: CHARGEMENT EN LOT DES NOUVEAUX EMPLOYES (EMBAUCHE       *
+000160* -----  MASSIVE) -- REUTILISE LA PLOMBERIE CONTAINER/CHANNEL/   *
+000170*        SERVICE D'AjouterEmploye DEJA UTILISEE PAR UTSWR02.     *
+000180*----------------------------------------------------------------*
+000190* HISTORIQUE DES MODIFICATIONS                                   *
+000200*  - CREATION DU PILOTE DE CHARGEMENT EN LOT                     *
+000210*  - CONVERSION EN TRANSACTION CICS (DFHEIBLK/SYNCPOINT PAR      *
+000220*    ENREGISTREMENT) PUISQU'ELLE INVOQUE LE SERVICE WEB PAR      *
+000230*    PUT/INVOKE/GET, QUI EXIGE UN CONTEXTE DE TACHE CICS; LE     *
+000240*    LOT EST DEMARRE SANS TERMINAL (PAR PLT OU TRANSACTION       *
+000250*    DECLENCHEE), PAS COMME UNE ETAPE JCL NATIVE                 *
+000260*  - L'EXTRACTION NOUVEAUX EMPLOYES EST LUE PAR EXEC CICS READQ  *
+000270*    TD (FILE CONTROL NATIF INCOMPATIBLE AVEC UNE TACHE CICS);   *
+000280*    L'EXTRAPARTITION UTNHQ PREND LA PLACE DE L'ANCIEN UTNHIN    *
+000290*----------------------------------------------------------------*
+000300
+000310 ENVIRONMENT                     DIVISION.
+000320
+000330 CONFIGURATION                   SECTION.
+000340
+000350 SPECIAL-NAMES.                  DECIMAL-POINT IS COMMA.
+000360
+000370 DATA                            DIVISION.
+000380*----------------------------------------------------------------*
+000390 WORKING-STORAGE                 SECTION.
+000400*----------------------------------------------------------------*
+000410 01  FILLER                      PIC X(27)  VALUE
+000420         'COMMENCEMENT DU MODULE  -->'.
+000430
+000440*----------------------------------------------------------------*
+000450*    ENREGISTREMENT D'EXTRACTION LU PAR EXEC CICS READQ TD       *
+000460*----------------------------------------------------------------*
+000470 COPY UTNHREC.
+000480
+000490*--- LE LOT N'OFFRE PAS LE CHOIX DU MODE DE COMMIT A L'OPERATEUR
+000500*    (PAS D'ECRAN) : CHAQUE ENREGISTREMENT EST SA PROPRE UNITE
+000510*    DE TRAVAIL CICS, VALIDEE OU ANNULEE INDIVIDUELLEMENT PAR
+000520*    5100-COMMIT-TRAN/5000-ROLLBACK-TRAN (MODE-2PC FIXE).
+000530 01  STL-1PC-2PC                 PIC X       VALUE 'O'.
+000540     88  MODE-2PC                            VALUE 'O'.
+000550     88  MODE-1PC                            VALUE 'N'.
+000560     88  MODE-TPC                            VALUE 'T'.
+000570
+000580 01  STL-COD-ACTN                PIC X       VALUE 'C'.
+000590     88  ACTN-AJO                            VALUE 'C'.
+000600     88  ACTN-SUP                            VALUE 'S'.
+000610     88  ACTN-OBT                            VALUE 'O'.
+000620     88  ACTN-MOD                            VALUE 'M'.
+000630
+000640 01  STL-SW-TRAN-OK              PIC X       VALUE 'O'.
+000650     88  TRAN-REUSSIE                        VALUE 'O'.
+000660     88  TRAN-ECHOUEE                        VALUE 'N'.
+000670
+000680 01  UTANORM-ZONE-ANOMALIE.
+000690     05  UTANORM-NO-SEQ-APPEL    PIC 9(4).
+000700
+000710*----------------------------------------------------------------*
+000720*    COMPTEURS DE FIN DE LOT                                     *
+000730*----------------------------------------------------------------*
+000740 01  CPT-LUS                     PIC 9(7)    VALUE ZERO.
+000750 01  CPT-REUSSIS                 PIC 9(7)    VALUE ZERO.
+000760 01  CPT-ECHOUES                 PIC 9(7)    VALUE ZERO.
+000770
+000780*----------------------------------------------------------------*
+000790*    LIGNE DE RAPPORT ECRITE SUR LA FILE D'ATTENTE TRANSIENTE    *
+000800*    UTB1RPT (TACHE CICS - PAS DE SYSOUT DISPONIBLE)             *
+000810*----------------------------------------------------------------*
+000820 01  UTB1-RAPPORT-LIGNE          PIC X(80)   VALUE SPACES.
+000830
+000840 01  VAT-SW-FIN-FICHIER          PIC X       VALUE 'N'.
+000850     88  FIN-FICHIER-ATTEINTE                VALUE 'O'.
+000860
+000870*----------------------------------------------------------------*
+000880*    COPY DES ZONES PARTAGEES AVEC UTSWR02                       *
+000890*----------------------------------------------------------------*
+000900 COPY UTSWCOM.
+000910 COPY UTCODMSGWS.
+000920 COPY AUDREC.
+000930 COPY UTGENR.
+000940
+000950*----------------------------------------------------------------*
+000960 LINKAGE                         SECTION.
+000970*----------------------------------------------------------------*
+000980 COPY DFHEIBLK.
+000990
+001000 01  DFHCOMMAREA                 PIC X(1).
+001010
+001020*----------------------------------------------------------------*
+001030*                 *** PROCEDURE DIVISION ***                     *
+001040*----------------------------------------------------------------*
+001050 PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+001060
+001070*----------------------------------------------------------------*
+001080 0000-SECTION-DIRECTRICE          SECTION.
+001090*-----------------------------------------
+001100
+001110     PERFORM                      1000-INITIALISATION.
+001120     PERFORM                      2000-TRAITER-LE-FICHIER
+001130             UNTIL FIN-FICHIER-ATTEINTE.
+001140     PERFORM                      8000-FIN-DE-LOT.
+001150
+001160 0000-SECTION-DIRECTRICE-FIN.
+001170     EXIT.
+001180/
+001190*----------------------------------------------------------------*
+001200* PREMIERE LECTURE DE L'EXTRAPARTITION                           *
+001210*----------------------------------------------------------------*
+001220 1000-INITIALISATION              SECTION.
+001230*-----------------------------------------
+001240
+001250     SET  TRAN-REUSSIE            TO TRUE.
+001260     SET  SW-APPEL-ECHOUE         TO TRUE.
+001270     SET  SW-DATES-VALIDES        TO TRUE.
+001280     SET  SW-TEL-VALIDE           TO TRUE.
+001290
+001300     PERFORM                      1100-LIRE-UTNH.
+001310
+001320 1000-INITIALISATION-FIN.
+001330     EXIT.
+001340/
+001350*----------------------------------------------------------------*
+001360* LECTURE D'UN ENREGISTREMENT DE L'EXTRACTION NOUVEAUX EMPLOYES  *
+001370* SUR LA FILE D'ATTENTE TRANSIENTE UTNHQ (EXTRAPARTITION); TOUTE *
+001380* REPONSE AUTRE QUE NORMAL (DONT QZERO, FILE EPUISEE) MET FIN AU *
+001390* LOT, COMME LE FAISAIT AUPARAVANT LA CLAUSE AT END NATIVE       *
+001400*----------------------------------------------------------------*
+001410 1100-LIRE-UTNH                   SECTION.
+001420*-----------------------------------------
+001430
+001440     EXEC CICS READQ TD           QUEUE('UTNHQ')
+001450                                  INTO(UTNH-ENREGISTREMENT)
+001460                                  LENGTH(LENGTH OF
+001470                                         UTNH-ENREGISTREMENT)
+001480                                  RESP(VAT-RESP)
+001490     END-EXEC.
+001500
+001510     IF  VAT-RESP                 NOT = CTE-DFHRESP-NORMAL
+001520         SET FIN-FICHIER-ATTEINTE TO TRUE
+001530     END-IF.
+001540
+001550 1100-LIRE-UTNH-FIN.
+001560     EXIT.
+001570/
+001580*----------------------------------------------------------------*
+001590* TRAITER UN NOUVEL EMPLOYE : PREPARER, VALIDER ET AJOUTER       *
+001600*----------------------------------------------------------------*
+001610 2000-TRAITER-LE-FICHIER          SECTION.
+001620*-----------------------------------------
+001630
+001640     ADD  1                       TO CPT-LUS.
+001650
+001660     PERFORM                      3100-PREPARER-AJOUTER.
+001670
+001680     IF  SW-DATES-VALIDES AND SW-TEL-VALIDE
+001690         PERFORM                  3110-SW-AJOUTER
+001700     ELSE
+001710         SET  TRAN-ECHOUEE        TO TRUE
+001720         STRING 'UTSWB01 - EMPLOYE ' UTNH-NUM-EMP
+001730                ' REJETE : ' VAT-MSG-ERREUR
+001740                DELIMITED BY SIZE INTO UTB1-RAPPORT-LIGNE
+001750         PERFORM                  9300-ECRIRE-LIGNE-RAPPORT
+001760     END-IF.
+001770
+001780     IF  TRAN-REUSSIE
+001790         ADD  1                   TO CPT-REUSSIS
+001800     ELSE
+001810         ADD  1                   TO CPT-ECHOUES
+001820     END-IF.
+001830
+001840     PERFORM                      9000-ECRIRE-AUDIT.
+001850
+001860     PERFORM                      UT-FIN-TX-INTERNE.
+001870
+001880     PERFORM                      1100-LIRE-UTNH.
+001890
+001900 2000-TRAITER-LE-FICHIER-FIN.
+001910     EXIT.
+001920/
+001930*----------------------------------------------------------------*
+001940* AFFECTER LES VARIABLES AVANT L'AJOUT D'UN EMPLOYE (A PARTIR    *
+001950* DE L'ENREGISTREMENT D'EXTRACTION UTNH PLUTOT QUE DE L'ECRAN)   *
+001960*----------------------------------------------------------------*
+001970 3100-PREPARER-AJOUTER            SECTION.
+001980*-----------------------------------------
+001990
+002000     MOVE 3100                    TO UTANORM-NO-SEQ-APPEL.
+002010
+002020     MOVE 1                       TO employe2-num
+002030                                     OF AjouterEmploye.
+002040     MOVE X'00'                   TO attr-nil-employe-value
+002050                                     OF AjouterEmploye.
+002060
+002070     MOVE 1                       TO NivEntr-num
+002080                                     OF AjouterEmploye.
+002090     MOVE UTNH-NIV-ENTR           TO NivEntr
+002100                                     OF AjouterEmploye.
+002110
+002120     MOVE 1                       TO NumEmp-num
+002130                                     OF AjouterEmploye.
+002140     MOVE LENGTH OF UTNH-NUM-EMP
+002150                                  TO NumEmp2-length
+002160                                     OF AjouterEmploye.
+002170     MOVE UTNH-NUM-EMP            TO NumEmp2
+002180                                     OF AjouterEmploye.
+002190     MOVE X'00'                   TO attr-nil-NumEmp-value
+002200                                     OF AjouterEmploye.
+002210
+002220     MOVE 1                       TO PrenEmpl-num
+002230                                     OF AjouterEmploye.
+002240     MOVE LENGTH OF UTNH-PREN-EMP
+002250                                  TO PrenEmpl2-length
+002260                                     OF AjouterEmploye.
+002270     MOVE UTNH-PREN-EMP           TO PrenEmpl2
+002280                                     OF AjouterEmploye.
+002290     MOVE X'00'                   TO attr-nil-PrenEmpl-value
+002300                                     OF AjouterEmploye.
+002310
+002320     MOVE 1                       TO NomEmpl-num
+002330                                     OF AjouterEmploye.
+002340     MOVE LENGTH OF UTNH-NOM-EMP
+002350                                  TO NomEmpl2-length
+002360                                     OF AjouterEmploye.
+002370     MOVE UTNH-NOM-EMP            TO NomEmpl2
+002380                                     OF AjouterEmploye.
+002390     MOVE X'00'                   TO attr-nil-NomEmpl-value
+002400                                     OF AjouterEmploye.
+002410
+002420*--- DATES DE DEBUT ET DE FIN
+002430     MOVE 1                       TO DateDebEmpl-num
+002440                                     OF AjouterEmploye.
+002450     MOVE UTNH-DATE-DEB           TO DateDebEmpl
+002460                                     OF AjouterEmploye.
+002470     MOVE 1                       TO DateFinEmpl-num
+002480                                     OF AjouterEmploye.
+002490     MOVE UTNH-DATE-FIN           TO DateFinEmpl
+002500                                     OF AjouterEmploye.
+002510
+002520*--- SALAIRE
+002530     MOVE 1                       TO SalEmpl-num
+002540                                     OF AjouterEmploye.
+002550     MOVE UTNH-SAL-EMP            TO SalEmpl
+002560                                     OF AjouterEmploye.
+002570
+002580*--- NUMEROS DE TELEPHONE DE CONTACT
+002590     MOVE 1                       TO NumTelCont1-num
+002600                                     OF AjouterEmploye.
+002610     MOVE UTNH-NO-TEL-CONT1       TO NumTelCont1
+002620                                     OF AjouterEmploye.
+002630     MOVE 1                       TO NumTelCont2-num
+002640                                     OF AjouterEmploye.
+002650     MOVE UTNH-NO-TEL-CONT2       TO NumTelCont2
+002660                                     OF AjouterEmploye.
+002670
+002680*--- VALIDATION CROISEE DES DATES DEBUT/FIN (AVANT TOUT APPEL SW)
+002690     COPY UTVALDT REPLACING ==:GRP:== BY ==AjouterEmploye==.
+002700
+002710*--- VALIDATION DU FORMAT DES TELEPHONES DE CONTACT
+002720     COPY UTVALTL REPLACING ==:GRP:== BY ==AjouterEmploye==.
+002730
+002740*    AFFECTER LES DONNEES SERVICE WEB
+002750     MOVE CTE-SER-CHNL            TO VAT-SERV-CHNL.
+002760     MOVE CTE-DFH-DATA            TO VAT-DFH-DATA.
+002770     MOVE CTE-AJOUTER-EMPL        TO VAT-NM-OPERATION.
+002780     MOVE CTE-NM-SW-AJO-2PC       TO VAT-NM-SW.
+002790
+002800 3100-PREPARER-AJOUTER-FIN.
+002810     EXIT.
+002820/
+002830*----------------------------------------------------------------*
+002840*     AJOUTER UN EMPLOYE (MEME SEQUENCE PUT/INVOKE/GET QUE       *
+002850*     3110-SW-AJOUTER DANS UTSWR02, AVEC REESSAIS AUTOMATIQUES)  *
+002860*----------------------------------------------------------------*
+002870 3110-SW-AJOUTER                  SECTION.
+002880*-----------------------------------------
+002890
+002900     MOVE ZERO                    TO VAT-CPT-RETRY.
+002910     SET  SW-APPEL-ECHOUE         TO TRUE.
+002920
+002930     PERFORM UNTIL SW-APPEL-REUSSI
+002940                   OR VAT-CPT-RETRY > CTE-MAX-RETRY-SW
+002950
+002960         EXEC CICS PUT            CONTAINER(VAT-DFH-DATA)
+002970                                  CHANNEL(VAT-SERV-CHNL)
+002980                                  FROM(AjouterEmploye)
+002990                                  RESP(VAT-RESP-PUT)
+003000                                  RESP2(VAT-RESP2)
+003010         END-EXEC
+003020
+003030         EXEC CICS INVOKE         SERVICE(VAT-NM-SW)
+003040                                  CHANNEL(VAT-SERV-CHNL)
+003050                                  OPERATION(VAT-NM-OPERATION)
+003060                                  NOHANDLE
+003070                                  RESP(VAT-RESP-INV)
+003080                                  RESP2(VAT-RESP2)
+003090         END-EXEC
+003100
+003110         EXEC CICS GET            CONTAINER(VAT-DFH-DATA)
+003120                                  CHANNEL(VAT-SERV-CHNL)
+003130                                  INTO(AjouterEmployeResponse)
+003140                                  NOHANDLE
+003150                                  RESP(VAT-RESP-GET)
+003160                                  RESP2(VAT-RESP2)
+003170         END-EXEC
+003180
+003190         SET SW-SERVICE-DISPONIBLE    TO TRUE
+003200         IF  VAT-RESP-PUT NOT = CTE-DFHRESP-NORMAL
+003210          OR VAT-RESP-INV NOT = CTE-DFHRESP-NORMAL
+003220          OR VAT-RESP-GET NOT = CTE-DFHRESP-NORMAL
+003230             SET SW-SERVICE-INDISPONIBLE TO TRUE
+003240         END-IF
+003250         IF  CodeRetour2 OF AjouterEmployeResponse = '00090'
+003260             SET SW-SERVICE-INDISPONIBLE TO TRUE
+003270         END-IF
+003280
+003290         IF  SW-SERVICE-INDISPONIBLE
+003300             ADD 1                TO VAT-CPT-RETRY
+003310             IF  VAT-CPT-RETRY NOT > CTE-MAX-RETRY-SW
+003320                 PERFORM          9200-ATTENDRE-REESSAI
+003330             END-IF
+003340         ELSE
+003350             SET SW-APPEL-REUSSI  TO TRUE
+003360         END-IF
+003370     END-PERFORM.
+003380
+003390     COPY UTCODMSG REPLACING ==:COD:==
+003400         BY ==CodeRetour2 OF AjouterEmployeResponse==.
+003410
+003420     IF  CodeRetour2 OF AjouterEmployeResponse = '00000'
+003430         SET TRAN-REUSSIE         TO TRUE
+003440     ELSE
+003450         SET TRAN-ECHOUEE         TO TRUE
+003460         STRING 'UTSWB01 - EMPLOYE ' UTNH-NUM-EMP
+003470                ' : ' VAT-MSG-TRADUIT
+003480                DELIMITED BY SIZE INTO UTB1-RAPPORT-LIGNE
+003490         PERFORM                  9300-ECRIRE-LIGNE-RAPPORT
+003500     END-IF.
+003510
+003520 3110-SW-AJOUTER-FIN.
+003530     EXIT.
+003540/
+003550*----------------------------------------------------------------*
+003560* ECRIRE L'ENREGISTREMENT D'AUDIT DE LA TRANSACTION COURANTE     *
+003570*----------------------------------------------------------------*
+003580 9000-ECRIRE-AUDIT                SECTION.
+003590*-----------------------------------------
+003600
+003610     EXEC CICS ASKTIME
+003620     END-EXEC.
+003630     EXEC CICS FORMATTIME         ABSTIME(EIBTIME)
+003640                                  YYYYMMDD(AUD-DATE-TRAN)
+003650                                  TIME(AUD-HEURE-TRAN)
+003660     END-EXEC.
+003670
+003680     MOVE 'UTSWB01 '               TO AUD-OPERID.
+003690     MOVE 'LOT1'                  TO AUD-TERMID.
+003700     MOVE STL-COD-ACTN            TO AUD-COD-ACTN.
+003710     MOVE STL-1PC-2PC             TO AUD-1PC-2PC.
+003720     MOVE UTNH-NUM-EMP            TO AUD-NUM-EMP.
+003730
+003740     MOVE SPACES                  TO AUD-AV-NUM-EMP.
+003750     MOVE ZERO                    TO AUD-AV-SAL-EMPL
+003760                                     AUD-AV-DATE-DEB
+003770                                     AUD-AV-DATE-FIN.
+003780
+003790     MOVE NumEmp2 OF AjouterEmploye(1:9)
+003800                                  TO AUD-AP-NUM-EMP.
+003810     MOVE SalEmpl OF AjouterEmploye
+003820                                  TO AUD-AP-SAL-EMPL.
+003830     MOVE DateDebEmpl OF AjouterEmploye
+003840                                  TO AUD-AP-DATE-DEB.
+003850     MOVE DateFinEmpl OF AjouterEmploye
+003860                                  TO AUD-AP-DATE-FIN.
+003870     MOVE CodeRetour2 OF AjouterEmployeResponse(1:10)
+003880                                  TO AUD-CODE-RETOUR.
+003890
+003900     IF  TRAN-REUSSIE
+003910         SET AUD-TRAN-REUSSIE     TO TRUE
+003920     ELSE
+003930         SET AUD-TRAN-ECHOUEE     TO TRUE
+003940     END-IF.
+003950
+003960     EXEC CICS WRITEQ TD          QUEUE('AUDT')
+003970                                  FROM(AUD-ENREGISTREMENT)
+003980                                  LENGTH(LENGTH OF
+003990                                         AUD-ENREGISTREMENT)
+004000                                  NOHANDLE
+004010     END-EXEC.
+004020
+004030 9000-ECRIRE-AUDIT-FIN.
+004040     EXIT.
+004050/
+004060*----------------------------------------------------------------*
+004070* ATTENDRE AVANT UN REESSAI SUITE A UNE INDISPONIBILITE DU SW    *
+004080*----------------------------------------------------------------*
+004090 9200-ATTENDRE-REESSAI            SECTION.
+004100*-----------------------------------------
+004110
+004120     EXEC CICS DELAY              FOR SECONDS(CTE-RETRY-DELAI-SEC)
+004130                                  NOHANDLE
+004140     END-EXEC.
+004150
+004160 9200-ATTENDRE-REESSAI-FIN.
+004170     EXIT.
+004180/
+004190*----------------------------------------------------------------*
+004200* ECRIRE UNE LIGNE DU RAPPORT DE LOT (UTB1-RAPPORT-LIGNE DOIT    *
+004210* ETRE ALIMENTE PAR L'APPELANT AVANT LE PERFORM)                 *
+004220*----------------------------------------------------------------*
+004230 9300-ECRIRE-LIGNE-RAPPORT        SECTION.
+004240*-----------------------------------------
+004250
+004260     EXEC CICS WRITEQ TD          QUEUE('UTB1RPT')
+004270                                  FROM(UTB1-RAPPORT-LIGNE)
+004280                                  LENGTH(LENGTH OF
+004290                                         UTB1-RAPPORT-LIGNE)
+004300                                  NOHANDLE
+004310     END-EXEC.
+004320
+004330     MOVE SPACES                  TO UTB1-RAPPORT-LIGNE.
+004340
+004350 9300-ECRIRE-LIGNE-RAPPORT-FIN.
+004360     EXIT.
+004370/
+004380*----------------------------------------------------------------*
+004390* ROLLBACK                                                       *
+004400*----------------------------------------------------------------*
+004410 5000-ROLLBACK-TRAN                  SECTION.
+004420*-----------------------------------------
+004430
+004440     EXEC CICS                    SYNCPOINT ROLLBACK
+004450     END-EXEC.
+004460 5000-ROLLBACK-TRAN-FIN.
+004470     EXIT.
+004480/
+004490*----------------------------------------------------------------*
+004500* COMMIT                                                         *
+004510*----------------------------------------------------------------*
+004520 5100-COMMIT-TRAN                    SECTION.
+004530*-----------------------------------------
+004540
+004550     EXEC CICS                    SYNCPOINT
+004560     END-EXEC.
+004570 5100-COMMIT-TRAN-FIN.
+004580     EXIT.
+004590/
+004600*----------------------------------------------------------------*
+004610* DECIDER COMMIT OU ROLLBACK SELON LE RESULTAT DE L'ENREGISTREMENT
+004620* ET TERMINER SON UNITE DE TRAVAIL CICS AVANT DE PASSER AU       *
+004630* SUIVANT (CHAQUE EMPLOYE DU LOT EST VALIDE INDEPENDAMMENT)      *
+004640*----------------------------------------------------------------*
+004650 UT-FIN-TX-INTERNE                   SECTION.
+004660*-----------------------------------------
+004670
+004680     IF  TRAN-REUSSIE
+004690         PERFORM                  5100-COMMIT-TRAN
+004700     ELSE
+004710         PERFORM                  5000-ROLLBACK-TRAN
+004720     END-IF.
+004730
+004740 UT-FIN-TX-INTERNE-FIN.
+004750     EXIT.
+004760/
+004770*----------------------------------------------------------------*
+004780* ECRIRE LE SOMMAIRE DU LOT SUR LE RAPPORT                       *
+004790*----------------------------------------------------------------*
+004800 8000-FIN-DE-LOT                  SECTION.
+004810*-----------------------------------------
+004820
+004830     MOVE 'UTSWB01 - FIN DU CHARGEMENT EN LOT'
+004840                                  TO UTB1-RAPPORT-LIGNE.
+004850     PERFORM                      9300-ECRIRE-LIGNE-RAPPORT.
+004860
+004870     STRING 'UTSWB01 - EMPLOYES LUS      : ' CPT-LUS
+004880            DELIMITED BY SIZE INTO UTB1-RAPPORT-LIGNE.
+004890     PERFORM                      9300-ECRIRE-LIGNE-RAPPORT.
+004900
+004910     STRING 'UTSWB01 - EMPLOYES AJOUTES  : ' CPT-REUSSIS
+004920            DELIMITED BY SIZE INTO UTB1-RAPPORT-LIGNE.
+004930     PERFORM                      9300-ECRIRE-LIGNE-RAPPORT.
+004940
+004950     STRING 'UTSWB01 - EMPLOYES REJETES  : ' CPT-ECHOUES
+004960            DELIMITED BY SIZE INTO UTB1-RAPPORT-LIGNE.
+004970     PERFORM                      9300-ECRIRE-LIGNE-RAPPORT.
+004980
+004990     EXEC CICS                    RETURN
+005000     END-EXEC.
+005010
+005020 8000-FIN-DE-LOT-FIN.
+005030     EXIT.
