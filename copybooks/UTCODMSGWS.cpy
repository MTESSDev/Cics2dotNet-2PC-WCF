@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------------*
+000110*    UTCODMSGWS -- TABLE DE TRADUCTION DES CodeRetour DU SW      *
+000120*    VERS UN MESSAGE FRANCAIS ORIENTE ACTION POUR L'OPERATEUR    *
+000130*----------------------------------------------------------------*
+000140 01  TBL-CODE-RETOUR.
+000150     05  FILLER                  PIC X(40) VALUE
+000160         '00000OK TRANSACTION ACCEPTEE            '.
+000170     05  FILLER                  PIC X(40) VALUE
+000180         '00010ERRNUM TEL INVALIDE, CORRIGEZ      '.
+000190     05  FILLER                  PIC X(40) VALUE
+000200         '00020ERRNUM EMPLOYE INEXISTANT, VERIFIEZ'.
+000210     05  FILLER                  PIC X(40) VALUE
+000220         '00030ERRDATES INVALIDES, CORRIGEZ       '.
+000230     05  FILLER                  PIC X(40) VALUE
+000240         '00040ERRSALAIRE HORS LIMITES, CORRIGEZ  '.
+000250     05  FILLER                  PIC X(40) VALUE
+000260         '00090ERRSERVICE INDISPO, APPELEZ SUPPORT'.
+000270     05  FILLER                  PIC X(40) VALUE
+000280         '00099ERRERREUR INTERNE, APPELEZ SUPPORT '.
+000290 01  TBL-CODE-RETOUR-R REDEFINES TBL-CODE-RETOUR.
+000300     05  TBL-CR-ENTREE           OCCURS 7 TIMES
+000310                                 INDEXED BY TBL-CR-IDX.
+000320         10  TBL-CR-CODE         PIC X(5).
+000330         10  TBL-CR-NATURE       PIC X(3).
+000340         10  TBL-CR-MESSAGE      PIC X(32).
