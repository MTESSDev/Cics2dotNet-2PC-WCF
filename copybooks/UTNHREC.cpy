@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------*
+000110*    UTNHREC -- ENREGISTREMENT D'EXTRACTION NOUVEAUX EMPLOYES    *
+000120*    (CHARGEMENT EN LOT -- UTSWB01)                              *
+000130*----------------------------------------------------------------*
+000140 01  UTNH-ENREGISTREMENT.
+000150     05  UTNH-NUM-EMP            PIC X(9).
+000160     05  UTNH-PREN-EMP           PIC X(30).
+000170     05  UTNH-NOM-EMP            PIC X(30).
+000180     05  UTNH-NIV-ENTR           PIC 9(4).
+000190     05  UTNH-DATE-DEB           PIC 9(8).
+000200     05  UTNH-DATE-FIN           PIC 9(8).
+000210     05  UTNH-SAL-EMP            PIC 9(13)V9(2).
+000220     05  UTNH-NO-TEL-CONT1       PIC 9(9).
+000230     05  UTNH-NO-TEL-CONT2       PIC 9(9).
