@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------*
+000110*    SALHIST -- HISTORIQUE DES SALAIRES (CLE = NUM EMP + DATE)   *
+000120*    AJOUTE A CHAQUE ACTN-MOD QUI CHANGE SalEmpl                 *
+000130*----------------------------------------------------------------*
+000140 01  SALHIST-ENREGISTREMENT.
+000150     05  SALHIST-CLE.
+000160         10  SALHIST-NUM-EMP     PIC X(9).
+000170         10  SALHIST-DATE-EFF    PIC 9(8).
+000180     05  SALHIST-HEURE-EFF       PIC 9(6).
+000190     05  SALHIST-SAL-ANCIEN      PIC S9(15)V9(3) COMP-3.
+000200     05  SALHIST-SAL-NOUVEAU     PIC S9(15)V9(3) COMP-3.
+000210     05  SALHIST-OPERID          PIC X(8).
