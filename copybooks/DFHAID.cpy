@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------*
+000110*    DFHAID -- VALEURS STANDARD DES TOUCHES D'ATTENTION (AID)    *
+000120*----------------------------------------------------------------*
+000130 01  DFHENTER                    PIC X       VALUE QUOTE.
+000140 01  DFHCLEAR                    PIC X       VALUE '_'.
+000150 01  DFHPF1                      PIC X       VALUE '1'.
+000160 01  DFHPF2                      PIC X       VALUE '2'.
+000170 01  DFHPF3                      PIC X       VALUE '3'.
+000180 01  DFHPF4                      PIC X       VALUE '4'.
+000190 01  DFHPF5                      PIC X       VALUE '5'.
+000200 01  DFHPF6                      PIC X       VALUE '6'.
+000210 01  DFHPF7                      PIC X       VALUE '7'.
+000220 01  DFHPF8                      PIC X       VALUE '8'.
+000230 01  DFHPF9                      PIC X       VALUE '9'.
+000240 01  DFHPF10                     PIC X       VALUE ':'.
+000250 01  DFHPF11                     PIC X       VALUE '#'.
+000260 01  DFHPF12                     PIC X       VALUE '@'.
