@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------*
+000110*    DFHEIBLK -- SOUS-ENSEMBLE DU BLOC EIB UTILISE PAR UTSWR02   *
+000120*----------------------------------------------------------------*
+000130 01  DFHEIBLK.
+000140     05  EIBTIME                 PIC S9(7)   COMP-3.
+000150     05  EIBDATE                 PIC S9(7)   COMP-3.
+000160     05  EIBTRNID                PIC X(4).
+000170     05  EIBTASKN                PIC S9(7)   COMP-3.
+000180     05  EIBTRMID                PIC X(4).
+000190     05  EIBAID                  PIC X.
+000200     05  EIBOPID                 PIC X(8).
+000210     05  EIBRESP                 PIC S9(8)   COMP.
+000220     05  EIBRESP2                PIC S9(8)   COMP.
