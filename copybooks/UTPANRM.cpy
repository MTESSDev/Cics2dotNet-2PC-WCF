@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------*
+000110*    UTPANRM -- ENREGISTREMENT LOCAL EMPLOYE (VSAM/IDMS)         *
+000120*----------------------------------------------------------------*
+000130 01  UTPANRM-RECORD.
+000140     05  UTPANRM-NUM-EMP         PIC X(9).
+000150     05  UTPANRM-PREN-EMP        PIC X(30).
+000160     05  UTPANRM-NOM-EMP         PIC X(30).
+000170     05  UTPANRM-NIV-ENTR        PIC S9(4)    COMP.
+000180     05  UTPANRM-DATE-DEB        PIC S9(9)    COMP.
+000190     05  UTPANRM-DATE-FIN        PIC S9(9)    COMP.
+000200     05  UTPANRM-SAL-EMP         PIC S9(15)V9(3) COMP-3.
+000210     05  UTPANRM-NO-TEL-CONT1    PIC 9(9).
+000220     05  UTPANRM-NO-TEL-CONT2    PIC 9(9).
