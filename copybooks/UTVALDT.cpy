@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------*
+000110*    UTVALDT -- VALIDATION CROISEE DateDebEmpl / DateFinEmpl     *
+000120*    A INCLURE PAR COPY ... REPLACING ==:GRP:== PAR LE NOM DU    *
+000130*    GROUPE (AjouterEmploye OU ModifierEmploye) AVANT L'APPEL    *
+000140*    DE 3110-SW-xxxxx / EQUIVALENT MODIFIER.                     *
+000150*----------------------------------------------------------------*
+000160     SET SW-DATES-VALIDES        TO TRUE.
+000170     MOVE SPACES                 TO VAT-MSG-ERREUR.
+000180
+000190     IF  DateFinEmpl             OF :GRP: NOT = ZERO
+000200         IF  DateFinEmpl         OF :GRP:
+000210             NOT > DateDebEmpl   OF :GRP:
+000220             SET SW-DATES-INVALIDES TO TRUE
+000230             MOVE
+000240-            'DATE DE FIN DOIT ETRE POSTERIEURE A LA DATE DEBUT'
+000250                                 TO VAT-MSG-ERREUR
+000260         END-IF
+000270     END-IF.
