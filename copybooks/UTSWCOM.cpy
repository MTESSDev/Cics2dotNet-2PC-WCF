@@ -0,0 +1,457 @@
+000100*----------------------------------------------------------------*
+000110*                                                                *
+000120*   UTSWCOM -- ZONES COMMUNES DU SERVICE WEB EMPLOYE             *
+000130*   PARTAGEES PAR UTSWR02 (EN LIGNE) ET LES PROGRAMMES BATCH     *
+000140*   QUI PILOTENT LE MEME SERVICE WEB (UTSWB01, UTSWREC)          *
+000150*                                                                *
+000160*----------------------------------------------------------------*
+000170*                                                                *
+000180*                L E S   C O N S T A N T E S                     *
+000190*                                                                *
+000200*----------------------------------------------------------------*
+000210 01  CTE-INFO-SW.
+000220     10  CTE-OBTENIR-EMPL        PIC X(255) VALUE
+000230                       'ObtenirInfoEmploye'.
+000240     10  CTE-OBTENIR-EMPL-LST    PIC X(255) VALUE
+000250                       'ObtenirInfoEmployeListe'.
+000260     10  CTE-AJOUTER-EMPL        PIC X(255) VALUE
+000270                       'AjouterEmploye'.
+000280     10  CTE-MODIFIER-EMPL       PIC X(255) VALUE
+000290                       'ModifierEmploye'.
+000300     10  CTE-SUPPRIMER-EMPL      PIC X(255) VALUE
+000310                       'SupprimerEmploye'.
+000320     10  CTE-NM-SW-OBT           PIC X(32)  VALUE
+000330                       'UT1PCO1                         '.
+000340     10  CTE-NM-SW-AJO           PIC X(32)  VALUE
+000350                       'UT2PCO1                         '.
+000360     10  CTE-NM-SW-SUP           PIC X(32)  VALUE
+000370                       'UT2PCO1                         '.
+000380     10  CTE-NM-SW-MOD           PIC X(32)  VALUE
+000390                       'UT2PCO1                         '.
+000400     10  CTE-NM-SW-OBT-2PC       PIC X(32)  VALUE
+000410                       'UT2PCO1                         '.
+000420     10  CTE-NM-SW-AJO-2PC       PIC X(32)  VALUE
+000430                       'UT2PCA1                         '.
+000440     10  CTE-NM-SW-SUP-2PC       PIC X(32)  VALUE
+000450                       'UT2PCS1                         '.
+000460     10  CTE-NM-SW-MOD-2PC       PIC X(32)  VALUE
+000470                       'UT2PCM1                         '.
+000480     10  CTE-DFH-DATA            PIC X(16)  VALUE
+000490                       'DFHWS-DATA'.
+000500     10  CTE-SER-CHNL            PIC X(16)  VALUE
+000510                       'SERVICE-CHANNEL'.
+000520     10  CTE-MAX-RETRY-SW        PIC S9(4)  COMP VALUE 3.
+000530     10  CTE-RETRY-DELAI-SEC     PIC S9(4)  COMP VALUE 2.
+000540     10  CTE-DFHRESP-NORMAL      PIC S9(8)  COMP VALUE 0.
+000550
+000560*----------------------------------------------------------------*
+000570*                                                                *
+000580*            L E S   Z O N E S   D E   T R A V A I L             *
+000590*                                                                *
+000600*----------------------------------------------------------------*
+000610 01  VAT-TRAVAIL.
+000620     05  VAT-CMD-CICS-EXEC       PIC X(8).
+000630     05  VAT-SERV-CHNL           PIC X(16)  VALUE SPACES.
+000640     05  VAT-DFH-DATA            PIC X(16)  VALUE SPACES.
+000650     05  VAT-NM-OPERATION        PIC X(255) VALUE SPACES.
+000660     05  VAT-NM-SW               PIC X(32)  VALUE SPACES.
+000670     05  VAT-RESP                PIC S9(8)  COMP.
+000680     05  VAT-RESP2               PIC S9(8)  COMP.
+000690     05  VAT-RESP-PUT            PIC S9(8)  COMP.
+000700     05  VAT-RESP-INV            PIC S9(8)  COMP.
+000710     05  VAT-RESP-GET            PIC S9(8)  COMP.
+000720     05  VAT-CPT-RETRY           PIC S9(4)  COMP VALUE 0.
+000730     05  VAT-SW-APPEL-OK         PIC X      VALUE 'N'.
+000740         88  SW-APPEL-REUSSI                VALUE 'O'.
+000750         88  SW-APPEL-ECHOUE                VALUE 'N'.
+000760     05  VAT-SW-SERVICE-INDISP   PIC X      VALUE 'N'.
+000770         88  SW-SERVICE-INDISPONIBLE        VALUE 'O'.
+000780         88  SW-SERVICE-DISPONIBLE          VALUE 'N'.
+000790     05  VAT-MSG-ERREUR          PIC X(79)  VALUE SPACES.
+000800     05  VAT-MSG-TRADUIT         PIC X(79)  VALUE SPACES.
+000810     05  VAT-SW-DATES            PIC X      VALUE 'O'.
+000820         88  SW-DATES-VALIDES                VALUE 'O'.
+000830         88  SW-DATES-INVALIDES              VALUE 'N'.
+000840     05  VAT-SW-TEL              PIC X      VALUE 'O'.
+000850         88  SW-TEL-VALIDE                   VALUE 'O'.
+000860         88  SW-TEL-INVALIDE                 VALUE 'N'.
+000870
+000880 01  VAT-NO-TEL.
+000890     05  VAT-NO-C1-TEL-NUM       PIC 9(10).
+000900     05  VAT-NO-C1-TEL-ALPHA     REDEFINES
+000910                                 VAT-NO-C1-TEL-NUM PIC X(10).
+000920     05  VAT-NO-C2-TEL-NUM       PIC 9(10).
+000930     05  VAT-NO-C2-TEL-ALPHA     REDEFINES
+000940                                 VAT-NO-C2-TEL-NUM PIC X(10).
+000950
+000960*----------------------------------------------------------------*
+000970*                                                                *
+000980*   L E S   Z O N E S   D E   C O M M U N I C A T I O N   W E B  *
+000990*                                                                *
+001000*----------------------------------------------------------------*
+001010* ZONES D'APPEL   Créé à partir des outils IBM DFHWS2LS
+001020* ZONES D'APPEL
+001030* ZONES D'APPEL
+001040* ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+001050
+001060 01  ObtenirInfoEmploye.
+001070     05  numEmpl-num                 PIC S9(9) COMP-5 SYNC.
+001080     05  numEmpl.
+001090         10  numEmpl2-length         PIC S9999 COMP-5 SYNC.
+001100         10  numEmpl2               PIC X(255).
+001110         10  attr-nil-numEmpl-value  PIC X DISPLAY.
+001120
+001130* ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+001140
+001150 01  AjouterEmploye.
+001160     05  employe2-num                PIC S9(9) COMP-5 SYNC.
+001170     05  employe2.
+001180         10  employe.
+001190            15  attr-nil-employe-value     PIC X DISPLAY.
+001200            15  DateDebEmpl-num            PIC S9(9) COMP-5 SYNC.
+001210            15  DateDebEmpl                PIC S9(9) COMP-5 SYNC.
+001220            15  DateFinEmpl-num            PIC S9(9) COMP-5 SYNC.
+001230            15  DateFinEmpl                PIC S9(9) COMP-5 SYNC.
+001240            15  InfoZoneRetour2-num        PIC S9(9) COMP-5 SYNC.
+001250            15  InfoZoneRetour2.
+001260               20  InfoZoneRetour.
+001270                  25  attr-nil-InfoZoneRetou-value
+001280                                            PIC X DISPLAY.
+001290                  25  CodeRetour-num        PIC S9(9) COMP-5 SYNC.
+001300                  25  CodeRetour.
+001310                     30  CodeRetour2-length PIC S9999 COMP-5 SYNC.
+001320                     30  CodeRetour2        PIC X(255).
+001330                     30  attr-nil-CodeRetour-value
+001340                                            PIC X DISPLAY.
+001350                  25  MessageRetour-num     PIC S9(9) COMP-5 SYNC.
+001360                  25  MessageRetour.
+001370                     30  MessageRetour2-length
+001380                                            PIC S9999 COMP-5 SYNC.
+001390                     30  MessageRetour2     PIC X(255).
+001400                     30  attr-nil-MessageRetour-value
+001410                                            PIC X DISPLAY.
+001420            15  NivEntr-num                PIC S9(9) COMP-5 SYNC.
+001430            15  NivEntr                    PIC S9999 COMP-5 SYNC.
+001440            15  NomContEmpl1-length        PIC S9999 COMP-5 SYNC.
+001450            15  NomContEmpl1               PIC X(255).
+001460            15  attr-nil-NomContEmpl1-value PIC X DISPLAY.
+001470            15  NomContEmpl2-length        PIC S9999 COMP-5 SYNC.
+001480            15  NomContEmpl2               PIC X(255).
+001490            15  attr-nil-NomContEmpl2-value PIC X DISPLAY.
+001500            15  NomEmpl-num                PIC S9(9) COMP-5 SYNC.
+001510            15  NomEmpl.
+001520               20  NomEmpl2-length         PIC S9999 COMP-5 SYNC.
+001530               20  NomEmpl2                PIC X(255).
+001540               20  attr-nil-NomEmpl-value  PIC X DISPLAY.
+001550            15  NumEmp-num                 PIC S9(9) COMP-5 SYNC.
+001560            15  NumEmp.
+001570               20  NumEmp2-length          PIC S9999 COMP-5 SYNC.
+001580               20  NumEmp2                 PIC X(255).
+001590               20  attr-nil-NumEmp-value   PIC X DISPLAY.
+001600            15  NumTelCont1-num            PIC S9(9) COMP-5 SYNC.
+001610            15  NumTelCont1                PIC 9(9)  COMP-5 SYNC.
+001620            15  NumTelCont2-num            PIC S9(9) COMP-5 SYNC.
+001630            15  NumTelCont2                PIC 9(9)  COMP-5 SYNC.
+001640            15  PrenContEmpl1-length       PIC S9999 COMP-5 SYNC.
+001650            15  PrenContEmpl1              PIC X(255).
+001660            15  attr-nil-PrenContEmpl1-value
+001670                                            PIC X DISPLAY.
+001680            15  PrenContEmpl2-length       PIC S9999 COMP-5 SYNC.
+001690            15  PrenContEmpl2              PIC X(255).
+001700            15  attr-nil-PrenContEmpl2-value
+001710                                            PIC X DISPLAY.
+001720            15  PrenEmpl-num               PIC S9(9) COMP-5 SYNC.
+001730            15  PrenEmpl.
+001740               20  PrenEmpl2-length        PIC S9999 COMP-5 SYNC.
+001750               20  PrenEmpl2               PIC X(255).
+001760               20  attr-nil-PrenEmpl-value PIC X DISPLAY.
+001770            15  SalEmpl-num                PIC S9(9) COMP-5 SYNC.
+001780            15  SalEmpl                    PIC S9(15)V9(3) COMP-3.
+001790            15  champ-num                  PIC S9(9) COMP-5 SYNC.
+001800            15  champ.
+001810               20  champ2-length           PIC S9999 COMP-5 SYNC.
+001820               20  champ2                  PIC X(255).
+001830               20  attr-nil-champ-value    PIC X DISPLAY.
+001840
+001850* ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+001860* ModifierEmploye a la meme declaration que AjouterEmploye, a
+001870* l'exception du nom du niveau 01 (exige par le generateur
+001880* DFHWS2LS a partir du WSDL du service web).
+001890* ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+001900
+001910 01  ModifierEmploye.
+001920     05  employe2-num                PIC S9(9) COMP-5 SYNC.
+001930     05  employe2.
+001940         10  employe.
+001950            15  attr-nil-employe-value     PIC X DISPLAY.
+001960            15  DateDebEmpl-num            PIC S9(9) COMP-5 SYNC.
+001970            15  DateDebEmpl                PIC S9(9) COMP-5 SYNC.
+001980            15  DateFinEmpl-num            PIC S9(9) COMP-5 SYNC.
+001990            15  DateFinEmpl                PIC S9(9) COMP-5 SYNC.
+002000            15  InfoZoneRetour2-num        PIC S9(9) COMP-5 SYNC.
+002010            15  InfoZoneRetour2.
+002020               20  InfoZoneRetour.
+002030                  25  attr-nil-InfoZoneRetou-value
+002040                                            PIC X DISPLAY.
+002050                  25  CodeRetour-num        PIC S9(9) COMP-5 SYNC.
+002060                  25  CodeRetour.
+002070                     30  CodeRetour2-length PIC S9999 COMP-5 SYNC.
+002080                     30  CodeRetour2        PIC X(255).
+002090                     30  attr-nil-CodeRetour-value
+002100                                            PIC X DISPLAY.
+002110                  25  MessageRetour-num     PIC S9(9) COMP-5 SYNC.
+002120                  25  MessageRetour.
+002130                     30  MessageRetour2-length
+002140                                            PIC S9999 COMP-5 SYNC.
+002150                     30  MessageRetour2     PIC X(255).
+002160                     30  attr-nil-MessageRetour-value
+002170                                            PIC X DISPLAY.
+002180            15  NivEntr-num                PIC S9(9) COMP-5 SYNC.
+002190            15  NivEntr                    PIC S9999 COMP-5 SYNC.
+002200            15  NomContEmpl1-length        PIC S9999 COMP-5 SYNC.
+002210            15  NomContEmpl1               PIC X(255).
+002220            15  attr-nil-NomContEmpl1-value PIC X DISPLAY.
+002230            15  NomContEmpl2-length        PIC S9999 COMP-5 SYNC.
+002240            15  NomContEmpl2               PIC X(255).
+002250            15  attr-nil-NomContEmpl2-value PIC X DISPLAY.
+002260            15  NomEmpl-num                PIC S9(9) COMP-5 SYNC.
+002270            15  NomEmpl.
+002280               20  NomEmpl2-length         PIC S9999 COMP-5 SYNC.
+002290               20  NomEmpl2                PIC X(255).
+002300               20  attr-nil-NomEmpl-value  PIC X DISPLAY.
+002310            15  NumEmp-num                 PIC S9(9) COMP-5 SYNC.
+002320            15  NumEmp.
+002330               20  NumEmp2-length          PIC S9999 COMP-5 SYNC.
+002340               20  NumEmp2                 PIC X(255).
+002350               20  attr-nil-NumEmp-value   PIC X DISPLAY.
+002360            15  NumTelCont1-num            PIC S9(9) COMP-5 SYNC.
+002370            15  NumTelCont1                PIC 9(9)  COMP-5 SYNC.
+002380            15  NumTelCont2-num            PIC S9(9) COMP-5 SYNC.
+002390            15  NumTelCont2                PIC 9(9)  COMP-5 SYNC.
+002400            15  PrenContEmpl1-length       PIC S9999 COMP-5 SYNC.
+002410            15  PrenContEmpl1              PIC X(255).
+002420            15  attr-nil-PrenContEmpl1-value
+002430                                            PIC X DISPLAY.
+002440            15  PrenContEmpl2-length       PIC S9999 COMP-5 SYNC.
+002450            15  PrenContEmpl2              PIC X(255).
+002460            15  attr-nil-PrenContEmpl2-value
+002470                                            PIC X DISPLAY.
+002480            15  PrenEmpl-num               PIC S9(9) COMP-5 SYNC.
+002490            15  PrenEmpl.
+002500               20  PrenEmpl2-length        PIC S9999 COMP-5 SYNC.
+002510               20  PrenEmpl2               PIC X(255).
+002520               20  attr-nil-PrenEmpl-value PIC X DISPLAY.
+002530            15  SalEmpl-num                PIC S9(9) COMP-5 SYNC.
+002540            15  SalEmpl                    PIC S9(15)V9(3) COMP-3.
+002550            15  champ-num                  PIC S9(9) COMP-5 SYNC.
+002560            15  champ.
+002570               20  champ2-length           PIC S9999 COMP-5 SYNC.
+002580               20  champ2                  PIC X(255).
+002590               20  attr-nil-champ-value    PIC X DISPLAY.
+002600
+002610 01  SupprimerEmploye.
+002620     05  numEmpl-num                 PIC S9(9) COMP-5 SYNC.
+002630     05  numEmpl.
+002640         10  numEmpl2-length         PIC S9999 COMP-5 SYNC.
+002650         10  numEmpl2               PIC X(255).
+002660         10  attr-nil-numEmpl-value  PIC X DISPLAY.
+002670
+002680*----------------------------------------------------------------*
+002690*    AJOUTEE POUR LA RECHERCHE PAR NOM/NIVEAU (BROWSE)           *
+002700*----------------------------------------------------------------*
+002710 01  ObtenirInfoEmployeListe.
+002720     05  NomEmplRech-length          PIC S9999 COMP-5 SYNC.
+002730     05  NomEmplRech                 PIC X(255).
+002740     05  attr-nil-NomEmplRech-value  PIC X DISPLAY.
+002750     05  NivEntrRech-num             PIC S9(9) COMP-5 SYNC.
+002760     05  NivEntrRech                 PIC S9999 COMP-5 SYNC.
+002770     05  attr-nil-NivEntrRech-value  PIC X DISPLAY.
+002780
+002790* ZONES DE RETOUR
+002800* ZONES DE RETOUR
+002810* ZONES DE RETOUR
+002820* ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+002830
+002840 01  ObtenirInfoEmployeResponse.
+002850     05  ObtenirInfoEmployeResu-num  PIC S9(9) COMP-5 SYNC.
+002860     05  ObtenirInfoEmployeResult2.
+002870        09  ObtenirInfoEmployeResult.
+002880           15  attr-nil-ObtenirInfoEm-value
+002890                                     PIC X DISPLAY.
+002900           15  DateDebEmpl-num       PIC S9(9) COMP-5 SYNC.
+002910           15  DateDebEmpl           PIC S9(9) COMP-5 SYNC.
+002920           15  DateFinEmpl-num       PIC S9(9) COMP-5 SYNC.
+002930           15  DateFinEmpl           PIC S9(9) COMP-5 SYNC.
+002940           15  InfoZoneRetour2-num   PIC S9(9) COMP-5 SYNC.
+002950           15  InfoZoneRetour2.
+002960              20  InfoZoneRetour.
+002970                 25  attr-nil-InfoZoneRetou-value
+002980                                     PIC X DISPLAY.
+002990                 25  CodeRetour-num  PIC S9(9) COMP-5 SYNC.
+003000                 25  CodeRetour.
+003010                    30  CodeRetour2-length
+003020                                     PIC S9999 COMP-5 SYNC.
+003030                    30  CodeRetour2  PIC X(255).
+003040                    30  attr-nil-CodeRetour-value
+003050                                     PIC X DISPLAY.
+003060                 25  MessageRetour-num
+003070                                     PIC S9(9) COMP-5 SYNC.
+003080                 25  MessageRetour.
+003090                    30  MessageRetour2-length
+003100                                     PIC S9999 COMP-5 SYNC.
+003110                    30  MessageRetour2
+003120                                     PIC X(255).
+003130                    30  attr-nil-MessageRetour-value
+003140                                     PIC X DISPLAY.
+003150           15  NivEntr-num           PIC S9(9) COMP-5 SYNC.
+003160           15  NivEntr               PIC S9999 COMP-5 SYNC.
+003170           15  NomContEmpl1-length   PIC S9999 COMP-5 SYNC.
+003180           15  NomContEmpl1          PIC X(255).
+003190           15  attr-nil-NomContEmpl1-value PIC X DISPLAY.
+003200           15  NomContEmpl2-length   PIC S9999 COMP-5 SYNC.
+003210           15  NomContEmpl2          PIC X(255).
+003220           15  attr-nil-NomContEmpl2-value PIC X DISPLAY.
+003230           15  NomEmpl-num           PIC S9(9) COMP-5 SYNC.
+003240           15  NomEmpl.
+003250              20  NomEmpl2-length    PIC S9999 COMP-5 SYNC.
+003260              20  NomEmpl2           PIC X(255).
+003270              20  attr-nil-NomEmpl-value PIC X DISPLAY.
+003280           15  NumEmp-num            PIC S9(9) COMP-5 SYNC.
+003290           15  NumEmp.
+003300              20  NumEmp2-length     PIC S9999 COMP-5 SYNC.
+003310              20  NumEmp2            PIC X(255).
+003320              20  attr-nil-NumEmp-value PIC X DISPLAY.
+003330           15  NumTelCont1-num       PIC S9(9) COMP-5 SYNC.
+003340           15  NumTelCont1           PIC 9(9)  COMP-5 SYNC.
+003350           15  NumTelCont2-num       PIC S9(9) COMP-5 SYNC.
+003360           15  NumTelCont2           PIC 9(9)  COMP-5 SYNC.
+003370           15  PrenContEmpl1-length  PIC S9999 COMP-5 SYNC.
+003380           15  PrenContEmpl1         PIC X(255).
+003390           15  attr-nil-PrenContEmpl1-value
+003400                                     PIC X DISPLAY.
+003410           15  PrenContEmpl2-length  PIC S9999 COMP-5 SYNC.
+003420           15  PrenContEmpl2         PIC X(255).
+003430           15  attr-nil-PrenContEmpl2-value
+003440                                     PIC X DISPLAY.
+003450           15  PrenEmpl-num          PIC S9(9) COMP-5 SYNC.
+003460           15  PrenEmpl.
+003470              20  PrenEmpl2-length   PIC S9999 COMP-5 SYNC.
+003480              20  PrenEmpl2          PIC X(255).
+003490              20  attr-nil-PrenEmpl-value PIC X DISPLAY.
+003500           15  SalEmpl-num           PIC S9(9) COMP-5 SYNC.
+003510           15  SalEmpl               PIC S9(15)V9(3) COMP-3.
+003520           15  champ-num             PIC S9(9) COMP-5 SYNC.
+003530           15  champ.
+003540              20  champ2-length      PIC S9999 COMP-5 SYNC.
+003550              20  champ2             PIC X(255).
+003560              20  attr-nil-champ-value PIC X DISPLAY.
+003570
+003580* ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+003590
+003600 01  AjouterEmployeResponse.
+003610     05  AjouterEmployeResult2-num   PIC S9(9) COMP-5 SYNC.
+003620     05  AjouterEmployeResult2.
+003630        10  AjouterEmployeResult.
+003640          15  attr-nil-AjouterEmploy-value PIC X DISPLAY.
+003650          15  CodeRetour-num         PIC S9(9) COMP-5 SYNC.
+003660          15  CodeRetour.
+003670             20  CodeRetour2-length  PIC S9999 COMP-5 SYNC.
+003680             20  CodeRetour2         PIC X(255).
+003690             20  attr-nil-CodeRetour-value PIC X DISPLAY.
+003700          15  MessageRetour-num      PIC S9(9) COMP-5 SYNC.
+003710          15  MessageRetour.
+003720             20  MessageRetour2-length
+003730                                     PIC S9999 COMP-5 SYNC.
+003740             20  MessageRetour2      PIC X(255).
+003750             20  attr-nil-MessageRetour-value
+003760                                     PIC X DISPLAY.
+003770
+003780* ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+003790* le niveau 01 ModifierEmployeResponse a ete modifie pour
+003800*           01 ModifierEmployeRetour cas il y avait des erreurs
+003810*           de compilation (duplicate name) de variables????
+003820* ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+003830
+003840 01  ModifierEmployeRetour.
+003850     05  ModifierEmployeResult2-num  PIC S9(9) COMP-5 SYNC.
+003860     05  ModifierEmployeResult2.
+003870        10  ModifierEmployeResult.
+003880           15  attr-nil-ModifierEmplo-value
+003890                                     PIC X DISPLAY.
+003900           15  CodeRetour-num        PIC S9(9) COMP-5 SYNC.
+003910           15  CodeRetour.
+003920              20  CodeRetour2-length PIC S9999 COMP-5 SYNC.
+003930              20  CodeRetour2        PIC X(255).
+003940              20  attr-nil-CodeRetour-value
+003950                                     PIC X DISPLAY.
+003960           15  MessageRetour-num     PIC S9(9) COMP-5 SYNC.
+003970           15  MessageRetour.
+003980              20  MessageRetour2-length
+003990                                     PIC S9999 COMP-5 SYNC.
+004000              20  MessageRetour2     PIC X(255).
+004010              20  attr-nil-MessageRetour-value
+004020                                     PIC X DISPLAY.
+004030
+004040* ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+004050
+004060 01  SupprimerEmployeResponse.
+004070     05  SupprimerEmployeResult-num  PIC S9(9) COMP-5 SYNC.
+004080     05  SupprimerEmployeResult2.
+004090        10  SupprimerEmployeResult.
+004100           15  attr-nil-SupprimerEmpl-value
+004110                                     PIC X DISPLAY.
+004120           15  CodeRetour-num        PIC S9(9) COMP-5 SYNC.
+004130           15  CodeRetour.
+004140              20  CodeRetour2-length PIC S9999 COMP-5 SYNC.
+004150              20  CodeRetour2        PIC X(255).
+004160              20  attr-nil-CodeRetour-value
+004170                                     PIC X DISPLAY.
+004180           15  MessageRetour-num     PIC S9(9) COMP-5 SYNC.
+004190           15  MessageRetour.
+004200              20  MessageRetour2-length
+004210                                     PIC S9999 COMP-5 SYNC.
+004220              20  MessageRetour2     PIC X(255).
+004230              20  attr-nil-MessageRetour-value
+004240                                     PIC X DISPLAY.
+004250
+004260*----------------------------------------------------------------*
+004270*    AJOUTEE POUR LA RECHERCHE PAR NOM/NIVEAU (BROWSE)           *
+004280*----------------------------------------------------------------*
+004290 01  ObtenirInfoEmployeListeResponse.
+004300     05  NbEmplTrouves               PIC S9(4) COMP-5 SYNC.
+004310     05  ObtenirInfoEmployeListeItem
+004320                                     OCCURS 1 TO 50 TIMES
+004330                                     DEPENDING ON NbEmplTrouves.
+004340         10  LST-NivEntr             PIC S9999 COMP-5 SYNC.
+004350         10  LST-SalEmpl             PIC S9(15)V9(3) COMP-3.
+004360         10  NumEmp-num              PIC S9(9) COMP-5 SYNC.
+004370         10  NumEmp.
+004380            15  NumEmp2-length       PIC S9999 COMP-5 SYNC.
+004390            15  NumEmp2              PIC X(255).
+004400            15  attr-nil-NumEmp-value
+004410                                     PIC X DISPLAY.
+004420         10  PrenEmpl-num            PIC S9(9) COMP-5 SYNC.
+004430         10  PrenEmpl.
+004440            15  PrenEmpl2-length     PIC S9999 COMP-5 SYNC.
+004450            15  PrenEmpl2            PIC X(255).
+004460            15  attr-nil-PrenEmpl-value
+004470                                     PIC X DISPLAY.
+004480         10  NomEmpl-num             PIC S9(9) COMP-5 SYNC.
+004490         10  NomEmpl.
+004500            15  NomEmpl2-length      PIC S9999 COMP-5 SYNC.
+004510            15  NomEmpl2             PIC X(255).
+004520            15  attr-nil-NomEmpl-value
+004530                                     PIC X DISPLAY.
+004540         10  CodeRetour-num          PIC S9(9) COMP-5 SYNC.
+004550         10  CodeRetour.
+004560            15  CodeRetour2-length   PIC S9999 COMP-5 SYNC.
+004570            15  CodeRetour2          PIC X(255).
+004580            15  attr-nil-CodeRetour-value
+004590                                     PIC X DISPLAY.
+004600         10  MessageRetour-num       PIC S9(9) COMP-5 SYNC.
+004610         10  MessageRetour.
+004620            15  MessageRetour2-length
+004630                                     PIC S9999 COMP-5 SYNC.
+004640            15  MessageRetour2       PIC X(255).
+004650            15  attr-nil-MessageRetour-value
+004660                                     PIC X DISPLAY.
