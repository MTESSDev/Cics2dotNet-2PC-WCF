@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------*
+000110*    AUDREC -- ENREGISTREMENT DE LA PISTE D'AUDIT AJO/SUP/OBT/MOD*
+000120*    ECRIT SUR LA FILE TRANSITOIRE AUDT AVANT 5100-COMMIT-TRAN   *
+000130*----------------------------------------------------------------*
+000140 01  AUD-ENREGISTREMENT.
+000150     05  AUD-DATE-TRAN           PIC 9(8).
+000160     05  AUD-HEURE-TRAN          PIC 9(6).
+000170     05  AUD-OPERID              PIC X(8).
+000180     05  AUD-TERMID              PIC X(4).
+000190     05  AUD-COD-ACTN            PIC X.
+000200     05  AUD-1PC-2PC             PIC X.
+000210     05  AUD-NUM-EMP             PIC X(9).
+000220     05  AUD-AVANT.
+000230         10  AUD-AV-NUM-EMP      PIC X(9).
+000240         10  AUD-AV-SAL-EMPL     PIC S9(15)V9(3) COMP-3.
+000250         10  AUD-AV-DATE-DEB     PIC S9(9)  COMP-5.
+000260         10  AUD-AV-DATE-FIN     PIC S9(9)  COMP-5.
+000270     05  AUD-APRES.
+000280         10  AUD-AP-NUM-EMP      PIC X(9).
+000290         10  AUD-AP-SAL-EMPL     PIC S9(15)V9(3) COMP-3.
+000300         10  AUD-AP-DATE-DEB     PIC S9(9)  COMP-5.
+000310         10  AUD-AP-DATE-FIN     PIC S9(9)  COMP-5.
+000320     05  AUD-CODE-RETOUR         PIC X(10).
+000330     05  AUD-SW-REUSSITE         PIC X.
+000340         88  AUD-TRAN-REUSSIE               VALUE 'O'.
+000350         88  AUD-TRAN-ECHOUEE                VALUE 'N'.
