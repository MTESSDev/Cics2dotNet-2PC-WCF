@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------------*
+000110*    UTSWR1 -- ZONES DE L'ECRAN DE SAISIE EMPLOYE                *
+000120*                                                                *
+000130*    CE MEMBRE EST UN MIROIR, EN COBOL ORDINAIRE, DU CONTENU     *
+000140*    QUE LE MODULE DE DICTIONNAIRE IDMS UTSWR1 DOIT PORTER. LE   *
+000150*    PROGRAMME EN PRODUCTION RESOUT TOUJOURS CES ZONES PAR       *
+000160*    'COPY IDMS MODULE UTSWR1.' (VOIR UTSWR02); CE MEMBRE N'EST  *
+000170*    COPIE DANS AUCUN PROGRAMME ET SERT DE SPECIFICATION POUR    *
+000180*    LA MISE A JOUR DU DICTIONNAIRE, HORS DE LA PORTEE DE CE     *
+000190*    DEPOT.                                                      *
+000200*----------------------------------------------------------------*
+000210 01  UTSWR1-ZONE-ECRAN.
+000220     05  UTSWR1-SERV-WEBI        PIC X(32).
+000230     05  UTSWR1-MES-LIG1I        PIC X(79).
+000240     05  UTSWR1-MES-LIG2I        PIC X(79).
+000250     05  UTSWR1-MES-LIG3I        PIC X(79).
+000260     05  UTSWR1-NUM-EMPI         PIC X(9).
+000270     05  UTSWR1-PRN-EMPI         PIC X(30).
+000280     05  UTSWR1-NOM-EMPI         PIC X(30).
+000290     05  UTSWR1-DATE-DEBI        PIC 9(8).
+000300     05  UTSWR1-DATE-FINI        PIC 9(8).
+000310     05  UTSWR1-SAL-EMPI         PIC 9(9).
+000320     05  UTSWR1-NO-TEL-CONT1I    PIC 9(9).
+000330     05  UTSWR1-NO-TEL-CONT2I    PIC 9(9).
+000340*--- AJOUTEES POUR LA RECHERCHE PAR NOM/NIVEAU
+000350     05  UTSWR1-NOM-RECHI        PIC X(30).
+000360     05  UTSWR1-NIV-ENTR-RECHI   PIC S9999   COMP-5.
