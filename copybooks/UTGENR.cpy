@@ -0,0 +1,8 @@
+000100*----------------------------------------------------------------*
+000110*    UTGENR -- ZONE GENERIQUE DE CONTROLE D'ECRAN               *
+000120*----------------------------------------------------------------*
+000130 01  UTGENR-ZONE-GENERIQUE.
+000140     05  UTGENR-V-CLE            PIC X.
+000150     05  UTGENR-V-TRANID         PIC X(4).
+000160     05  UTGENR-V-TERMID         PIC X(4).
+000170     05  UTGENR-V-OPERID         PIC X(8).
