@@ -0,0 +1,65 @@
+000100*----------------------------------------------------------------*
+000110*    UTVALTL -- VALIDATION DU FORMAT DES NUMEROS DE TELEPHONE    *
+000120*    DE CONTACT (VAT-NO-TEL). A INCLURE PAR COPY ... REPLACING   *
+000130*    ==:GRP:== PAR LE NOM DU GROUPE (AjouterEmploye OU           *
+000140*    ModifierEmploye) AVANT L'APPEL DE PUT/INVOKE/GET.           *
+000150*    LA VALIDATION N'EST TENTEE QUE SI LES DATES SONT VALIDES.    *
+000160*    LA VUE VAT-NO-Cn-TEL-ALPHA SERT A DETECTER UN CONTENU NON   *
+000170*    NUMERIQUE (DONNEE CORROMPUE) ET UN NUMERO TROP COURT (LE    *
+000180*    PREMIER CHIFFRE SIGNIFICATIF DU NUMERO A 9 CHIFFRES, SOUS   *
+000190*    LE ZERO DE CADRAGE AJOUTE PAR LE MOVE VERS LE CHAMP A 10    *
+000200*    CHIFFRES, NE PEUT PAS ETRE ZERO).                            *
+000210*----------------------------------------------------------------*
+000220     IF  SW-DATES-VALIDES
+000230         SET SW-TEL-VALIDE           TO TRUE
+000240         MOVE SPACES                 TO VAT-MSG-ERREUR
+000250
+000260         MOVE NumTelCont1            OF :GRP:
+000270                                     TO VAT-NO-C1-TEL-NUM
+000280         MOVE NumTelCont2            OF :GRP:
+000290                                     TO VAT-NO-C2-TEL-NUM
+000300
+000310         IF  VAT-NO-C1-TEL-ALPHA     NOT NUMERIC
+000320             SET SW-TEL-INVALIDE     TO TRUE
+000330             MOVE
+000340-            'NUMERO DE TELEPHONE DE CONTACT 1 INVALIDE'
+000350                                     TO VAT-MSG-ERREUR
+000360         ELSE
+000370             IF  VAT-NO-C1-TEL-NUM   = ZERO
+000380                 SET SW-TEL-INVALIDE TO TRUE
+000390                 MOVE
+000400-            'NUMERO DE TELEPHONE DE CONTACT 1 INVALIDE'
+000410                                     TO VAT-MSG-ERREUR
+000420             ELSE
+000430                 IF  VAT-NO-C1-TEL-ALPHA (2:1) = '0'
+000440                     SET SW-TEL-INVALIDE TO TRUE
+000450                     MOVE
+000460-            'NUM. TEL. CONTACT 1 - LONGUEUR INVALIDE'
+000470                                     TO VAT-MSG-ERREUR
+000480                 END-IF
+000490             END-IF
+000500         END-IF
+000510
+000520         IF  SW-TEL-VALIDE
+000530             IF  VAT-NO-C2-TEL-ALPHA NOT NUMERIC
+000540                 SET SW-TEL-INVALIDE TO TRUE
+000550                 MOVE
+000560-            'NUMERO DE TELEPHONE DE CONTACT 2 INVALIDE'
+000570                                     TO VAT-MSG-ERREUR
+000580             ELSE
+000590                 IF  VAT-NO-C2-TEL-NUM = ZERO
+000600                     SET SW-TEL-INVALIDE TO TRUE
+000610                     MOVE
+000620-            'NUMERO DE TELEPHONE DE CONTACT 2 INVALIDE'
+000630                                     TO VAT-MSG-ERREUR
+000640                 ELSE
+000650                     IF  VAT-NO-C2-TEL-ALPHA (2:1) = '0'
+000660                         SET SW-TEL-INVALIDE TO TRUE
+000670                         MOVE
+000680-            'NUM. TEL. CONTACT 2 - LONGUEUR INVALIDE'
+000690                                     TO VAT-MSG-ERREUR
+000700                     END-IF
+000710                 END-IF
+000720             END-IF
+000730         END-IF
+000740     END-IF.
