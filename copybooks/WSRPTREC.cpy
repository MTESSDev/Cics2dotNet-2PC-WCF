@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------*
+000110*    WSRPTREC -- EXTRACTION DU RAPPORT DU SERVICE WEB (DERNIERE  *
+000120*    ACTION CONNUE PAR EMPLOYE) POUR LE RAPPROCHEMENT PAR LOT    *
+000130*    AVEC LES ENREGISTREMENTS LOCAUX UTPANRM (UTSWREC)           *
+000140*----------------------------------------------------------------*
+000150 01  WSR-ENREGISTREMENT.
+000160     05  WSR-NUM-EMP             PIC X(9).
+000170     05  WSR-COD-ACTN            PIC X.
+000180     05  WSR-DATE-TRAN           PIC 9(8).
+000190     05  WSR-HEURE-TRAN          PIC 9(6).
+000200     05  WSR-SAL-EMPL            PIC S9(15)V9(3) COMP-3.
+000210     05  WSR-DATE-DEB            PIC S9(9)  COMP-5.
+000220     05  WSR-DATE-FIN            PIC S9(9)  COMP-5.
