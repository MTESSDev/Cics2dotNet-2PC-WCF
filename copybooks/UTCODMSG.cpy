@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------*
+000110*    UTCODMSG -- TRADUCTION D'UN CodeRetour DU SERVICE WEB VERS  *
+000120*    UN MESSAGE FRANCAIS ORIENTE ACTION. A INCLURE PAR COPY ...  *
+000130*    REPLACING ==:COD:== PAR LE CHAMP CodeRetour2 DE LA REPONSE  *
+000140*    (ex. CodeRetour2 OF AjouterEmployeResponse).                *
+000150*----------------------------------------------------------------*
+000160     MOVE SPACES                 TO VAT-MSG-TRADUIT.
+000170     SET  TBL-CR-IDX             TO 1.
+000180     SEARCH TBL-CR-ENTREE
+000190         AT END
+000200             MOVE :COD:          TO VAT-MSG-TRADUIT
+000210         WHEN TBL-CR-CODE (TBL-CR-IDX) = :COD: (1:5)
+000220             MOVE TBL-CR-MESSAGE (TBL-CR-IDX)
+000230                                 TO VAT-MSG-TRADUIT
+000240     END-SEARCH.
