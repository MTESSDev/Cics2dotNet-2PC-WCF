@@ -0,0 +1,324 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.      UTSWREC.
+000120*AUTHOR.          GROUPE CSD.
+000130*----------------------------------------------------------------*
+000140*                                                                *
+000150* DESC.: BALAYAGE DE RAPPROCHEMENT PAR LOT -- COMPARE LES        *
+000160* -----  ENREGISTREMENTS LOCAUX (EXTRACTION UTPANRM) AVEC LES    *
+000170*        RAPPORTS DU SERVICE WEB (EXTRACTION WSRPTREC) POUR LES  *
+000180*        MEMES NumEmp2 ET SIGNALE LES ECARTS AVEC LE CODE        *
+000190*        D'ACTION ET L'HORODATAGE DU RAPPORT DU SERVICE WEB.     *
+000200*----------------------------------------------------------------*
+000210* HISTORIQUE DES MODIFICATIONS                                   *
+000220*  - CREATION DU BALAYAGE DE RAPPROCHEMENT PAR LOT               *
+000230*----------------------------------------------------------------*
+000240
+000250 ENVIRONMENT                     DIVISION.
+000260
+000270 CONFIGURATION                   SECTION.
+000280
+000290 SPECIAL-NAMES.                  DECIMAL-POINT IS COMMA.
+000300
+000310 INPUT-OUTPUT                    SECTION.
+000320
+000330 FILE-CONTROL.
+000340     SELECT LOCAL-FICHIER        ASSIGN TO PANRMIN
+000350                                  ORGANIZATION IS SEQUENTIAL
+000360                                  FILE STATUS IS VAT-LOCAL-STAT.
+000370
+000380     SELECT WS-FICHIER           ASSIGN TO WSRPTIN
+000390                                  ORGANIZATION IS SEQUENTIAL
+000400                                  FILE STATUS IS VAT-WS-STAT.
+000410
+000420     SELECT ANOMALIE-FICHIER     ASSIGN TO ANOMLIE
+000430                                  ORGANIZATION IS SEQUENTIAL
+000440                                  FILE STATUS IS VAT-ANOM-STAT.
+000450
+000460 DATA                            DIVISION.
+000470*----------------------------------------------------------------*
+000480 FILE                            SECTION.
+000490*----------------------------------------------------------------*
+000500 FD  LOCAL-FICHIER
+000510     RECORDING MODE IS F.
+000520     COPY UTPANRM.
+000530
+000540 FD  WS-FICHIER
+000550     RECORDING MODE IS F.
+000560     COPY WSRPTREC.
+000570
+000580 FD  ANOMALIE-FICHIER
+000590     RECORDING MODE IS F.
+000600 01  ANOM-LIGNE                  PIC X(132).
+000610
+000620*----------------------------------------------------------------*
+000630 WORKING-STORAGE                 SECTION.
+000640*----------------------------------------------------------------*
+000650 01  FILLER                      PIC X(27)  VALUE
+000660         'COMMENCEMENT DU MODULE  -->'.
+000670
+000680 01  VAT-LOCAL-STAT              PIC X(2).
+000690 01  VAT-WS-STAT                 PIC X(2).
+000700 01  VAT-ANOM-STAT               PIC X(2).
+000710
+000720 01  VAT-SW-FIN-LOCAL            PIC X       VALUE 'N'.
+000730     88  FIN-LOCAL-ATTEINTE                  VALUE 'O'.
+000740 01  VAT-SW-FIN-WS               PIC X       VALUE 'N'.
+000750     88  FIN-WS-ATTEINTE                     VALUE 'O'.
+000760 01  VAT-SW-OUVERTURE            PIC X       VALUE 'O'.
+000770     88  OUVERTURE-REUSSIE                   VALUE 'O'.
+000780     88  OUVERTURE-ECHOUEE                   VALUE 'N'.
+000790
+000800 01  VAT-CLE-HAUTE               PIC X(9)    VALUE HIGH-VALUES.
+000810
+000820 01  CPT-LOCAUX-LUS              PIC 9(7)    VALUE ZERO.
+000830 01  CPT-WS-LUS                  PIC 9(7)    VALUE ZERO.
+000840 01  CPT-CONCORDANTS             PIC 9(7)    VALUE ZERO.
+000850 01  CPT-ECARTS                  PIC 9(7)    VALUE ZERO.
+000860 01  CPT-LOCAL-SANS-WS           PIC 9(7)    VALUE ZERO.
+000870 01  CPT-WS-SANS-LOCAL           PIC 9(7)    VALUE ZERO.
+000880
+000890 01  VAT-LIB-ACTN                PIC X(12).
+000900
+000910*----------------------------------------------------------------*
+000920*                 *** PROCEDURE DIVISION ***                     *
+000930*----------------------------------------------------------------*
+000940 PROCEDURE DIVISION.
+000950
+000960*----------------------------------------------------------------*
+000970 0000-SECTION-DIRECTRICE          SECTION.
+000980*-----------------------------------------
+000990
+001000     PERFORM                      1000-INITIALISATION.
+001010     IF OUVERTURE-REUSSIE
+001020         PERFORM                  2000-RAPPROCHER
+001030                 UNTIL FIN-LOCAL-ATTEINTE AND FIN-WS-ATTEINTE
+001040         PERFORM                  8000-FIN-DE-LOT
+001050     ELSE
+001060         MOVE 16                  TO RETURN-CODE
+001070     END-IF.
+001080
+001090 0000-SECTION-DIRECTRICE-FIN.
+001100     EXIT.
+001110/
+001120*----------------------------------------------------------------*
+001130* OUVERTURE DES FICHIERS ET PREMIERES LECTURES DES DEUX COTES    *
+001140*----------------------------------------------------------------*
+001150 1000-INITIALISATION              SECTION.
+001160*-----------------------------------------
+001170
+001180     SET OUVERTURE-REUSSIE        TO TRUE.
+001190
+001200     OPEN INPUT                   LOCAL-FICHIER
+001210                                  WS-FICHIER.
+001220     OPEN OUTPUT                  ANOMALIE-FICHIER.
+001230
+001240     IF VAT-LOCAL-STAT NOT = '00'
+001250         DISPLAY 'UTSWREC - OUVERTURE IMPOSSIBLE - LOCAL-FICHIER '
+001260                 '- STATUS ' VAT-LOCAL-STAT
+001270         SET OUVERTURE-ECHOUEE    TO TRUE
+001280     END-IF.
+001290
+001300     IF VAT-WS-STAT NOT = '00'
+001310         DISPLAY 'UTSWREC - OUVERTURE IMPOSSIBLE - WS-FICHIER '
+001320                 '- STATUS ' VAT-WS-STAT
+001330         SET OUVERTURE-ECHOUEE    TO TRUE
+001340     END-IF.
+001350
+001360     IF VAT-ANOM-STAT NOT = '00'
+001370         DISPLAY 'UTSWREC - OUVERTURE IMPOSSIBLE - '
+001380                 'ANOMALIE-FICHIER - STATUS ' VAT-ANOM-STAT
+001390         SET OUVERTURE-ECHOUEE    TO TRUE
+001400     END-IF.
+001410
+001420     IF OUVERTURE-REUSSIE
+001430         PERFORM                  1100-LIRE-LOCAL
+001440         PERFORM                  1200-LIRE-WS
+001450     END-IF.
+001460
+001470 1000-INITIALISATION-FIN.
+001480     EXIT.
+001490/
+001500*----------------------------------------------------------------*
+001510* LECTURE D'UN ENREGISTREMENT LOCAL (UTPANRM), TRIE PAR NUM-EMP  *
+001520*----------------------------------------------------------------*
+001530 1100-LIRE-LOCAL                  SECTION.
+001540*-----------------------------------------
+001550
+001560     READ LOCAL-FICHIER
+001570         AT END
+001580             SET  FIN-LOCAL-ATTEINTE  TO TRUE
+001590             MOVE HIGH-VALUES         TO UTPANRM-NUM-EMP
+001600     END-READ.
+001610
+001620     IF NOT FIN-LOCAL-ATTEINTE
+001630         ADD 1                    TO CPT-LOCAUX-LUS
+001640     END-IF.
+001650
+001660 1100-LIRE-LOCAL-FIN.
+001670     EXIT.
+001680/
+001690*----------------------------------------------------------------*
+001700* LECTURE D'UN ENREGISTREMENT DU RAPPORT SW, TRIE PAR NUM-EMP    *
+001710*----------------------------------------------------------------*
+001720 1200-LIRE-WS                     SECTION.
+001730*-----------------------------------------
+001740
+001750     READ WS-FICHIER
+001760         AT END
+001770             SET  FIN-WS-ATTEINTE     TO TRUE
+001780             MOVE HIGH-VALUES         TO WSR-NUM-EMP
+001790     END-READ.
+001800
+001810     IF NOT FIN-WS-ATTEINTE
+001820         ADD 1                    TO CPT-WS-LUS
+001830     END-IF.
+001840
+001850 1200-LIRE-WS-FIN.
+001860     EXIT.
+001870/
+001880*----------------------------------------------------------------*
+001890* FUSION DES DEUX FLUX PAR NUM-EMP -- TRAITE LA CLE LA PLUS      *
+001900* PETITE A CHAQUE ITERATION (APPARIEMENT CLASSIQUE MATCH-MERGE)  *
+001910*----------------------------------------------------------------*
+001920 2000-RAPPROCHER                  SECTION.
+001930*-----------------------------------------
+001940
+001950     EVALUATE TRUE
+001960         WHEN UTPANRM-NUM-EMP < WSR-NUM-EMP
+001970             PERFORM              3100-SIGNALER-LOCAL-SANS-WS
+001980             PERFORM              1100-LIRE-LOCAL
+001990         WHEN WSR-NUM-EMP < UTPANRM-NUM-EMP
+002000             PERFORM              3200-SIGNALER-WS-SANS-LOCAL
+002010             PERFORM              1200-LIRE-WS
+002020         WHEN OTHER
+002030             PERFORM              3300-COMPARER-LES-VALEURS
+002040             PERFORM              1100-LIRE-LOCAL
+002050             PERFORM              1200-LIRE-WS
+002060     END-EVALUATE.
+002070
+002080 2000-RAPPROCHER-FIN.
+002090     EXIT.
+002100/
+002110*----------------------------------------------------------------*
+002120* UN EMPLOYE EXISTE LOCALEMENT MAIS N'A AUCUN RAPPORT DU SW      *
+002130*----------------------------------------------------------------*
+002140 3100-SIGNALER-LOCAL-SANS-WS      SECTION.
+002150*-----------------------------------------
+002160
+002170     ADD  1                       TO CPT-LOCAL-SANS-WS.
+002180     MOVE SPACES                  TO ANOM-LIGNE.
+002190     STRING 'ECART - EMPLOYE '    DELIMITED BY SIZE
+002200            UTPANRM-NUM-EMP       DELIMITED BY SIZE
+002210            ' PRESENT LOCALEMENT SANS RAPPORT DU SERVICE WEB'
+002220                                  DELIMITED BY SIZE
+002230            INTO ANOM-LIGNE
+002240     END-STRING.
+002250     WRITE ANOM-LIGNE.
+002260
+002270 3100-SIGNALER-LOCAL-SANS-WS-FIN.
+002280     EXIT.
+002290/
+002300*----------------------------------------------------------------*
+002310* UN RAPPORT DU SW EXISTE SANS ENREGISTREMENT LOCAL CORRESPONDANT*
+002320*----------------------------------------------------------------*
+002330 3200-SIGNALER-WS-SANS-LOCAL      SECTION.
+002340*-----------------------------------------
+002350
+002360     ADD  1                       TO CPT-WS-SANS-LOCAL.
+002370     PERFORM                      3900-TRADUIRE-CODE-ACTION.
+002380     MOVE SPACES                  TO ANOM-LIGNE.
+002390     STRING 'ECART - RAPPORT SW POUR EMPLOYE ' DELIMITED BY SIZE
+002400            WSR-NUM-EMP           DELIMITED BY SIZE
+002410            ' (ACTION '           DELIMITED BY SIZE
+002420            VAT-LIB-ACTN          DELIMITED BY SIZE
+002430            ' LE '                DELIMITED BY SIZE
+002440            WSR-DATE-TRAN         DELIMITED BY SIZE
+002450            '-'                   DELIMITED BY SIZE
+002460            WSR-HEURE-TRAN        DELIMITED BY SIZE
+002470            ') SANS ENREGISTREMENT LOCAL'
+002480                                  DELIMITED BY SIZE
+002490            INTO ANOM-LIGNE
+002500     END-STRING.
+002510     WRITE ANOM-LIGNE.
+002520
+002530 3200-SIGNALER-WS-SANS-LOCAL-FIN.
+002540     EXIT.
+002550/
+002560*----------------------------------------------------------------*
+002570* COMPARER LES VALEURS LOCALES ET CELLES RAPPORTEES PAR LE SW    *
+002580* POUR UN MEME NumEmp2 -- SIGNALER TOUT ECART                    *
+002590*----------------------------------------------------------------*
+002600 3300-COMPARER-LES-VALEURS        SECTION.
+002610*-----------------------------------------
+002620
+002630     IF  UTPANRM-SAL-EMP  = WSR-SAL-EMPL
+002640     AND UTPANRM-DATE-DEB = WSR-DATE-DEB
+002650     AND UTPANRM-DATE-FIN = WSR-DATE-FIN
+002660         ADD 1                    TO CPT-CONCORDANTS
+002670     ELSE
+002680         ADD 1                    TO CPT-ECARTS
+002690         PERFORM                  3900-TRADUIRE-CODE-ACTION
+002700         MOVE SPACES              TO ANOM-LIGNE
+002710         STRING 'ECART - EMPLOYE ' DELIMITED BY SIZE
+002720                UTPANRM-NUM-EMP   DELIMITED BY SIZE
+002730                ' LOCAL/SW DIFFERENT (DERNIERE ACTION SW '
+002740                                  DELIMITED BY SIZE
+002750                VAT-LIB-ACTN      DELIMITED BY SIZE
+002760                ' LE '            DELIMITED BY SIZE
+002770                WSR-DATE-TRAN     DELIMITED BY SIZE
+002780                '-'               DELIMITED BY SIZE
+002790                WSR-HEURE-TRAN    DELIMITED BY SIZE
+002800                ')'               DELIMITED BY SIZE
+002810                INTO ANOM-LIGNE
+002820         END-STRING
+002830         WRITE ANOM-LIGNE
+002840     END-IF.
+002850
+002860 3300-COMPARER-LES-VALEURS-FIN.
+002870     EXIT.
+002880/
+002890*----------------------------------------------------------------*
+002900* TRADUIRE LE CODE D'ACTION DU RAPPORT SW EN LIBELLE LISIBLE     *
+002910*----------------------------------------------------------------*
+002920 3900-TRADUIRE-CODE-ACTION        SECTION.
+002930*-----------------------------------------
+002940
+002950     EVALUATE WSR-COD-ACTN
+002960         WHEN 'C'   MOVE 'AJOUTER'    TO VAT-LIB-ACTN
+002970         WHEN 'S'   MOVE 'SUPPRIMER'  TO VAT-LIB-ACTN
+002980         WHEN 'O'   MOVE 'OBTENIR'    TO VAT-LIB-ACTN
+002990         WHEN 'M'   MOVE 'MODIFIER'   TO VAT-LIB-ACTN
+003000         WHEN OTHER MOVE 'INCONNU'    TO VAT-LIB-ACTN
+003010     END-EVALUATE.
+003020
+003030 3900-TRADUIRE-CODE-ACTION-FIN.
+003040     EXIT.
+003050/
+003060*----------------------------------------------------------------*
+003070* FERMER LES FICHIERS ET AFFICHER LE SOMMAIRE DU RAPPROCHEMENT   *
+003080*----------------------------------------------------------------*
+003090 8000-FIN-DE-LOT                  SECTION.
+003100*-----------------------------------------
+003110
+003120     CLOSE                        LOCAL-FICHIER
+003130                                  WS-FICHIER
+003140                                  ANOMALIE-FICHIER.
+003150
+003160     DISPLAY 'UTSWREC - FIN DU RAPPROCHEMENT PAR LOT'.
+003170     DISPLAY 'UTSWREC - ENREGISTREMENTS LOCAUX LUS  : '
+003180              CPT-LOCAUX-LUS.
+003190     DISPLAY 'UTSWREC - RAPPORTS SW LUS             : '
+003200              CPT-WS-LUS.
+003210     DISPLAY 'UTSWREC - CONCORDANTS                 : '
+003220              CPT-CONCORDANTS.
+003230     DISPLAY 'UTSWREC - ECARTS DE VALEURS            : '
+003240              CPT-ECARTS.
+003250     DISPLAY 'UTSWREC - LOCAL SANS RAPPORT SW        : '
+003260              CPT-LOCAL-SANS-WS.
+003270     DISPLAY 'UTSWREC - RAPPORT SW SANS LOCAL        : '
+003280              CPT-WS-SANS-LOCAL.
+003290
+003300     GOBACK.
+003310
+003320 8000-FIN-DE-LOT-FIN.
+003330     EXIT.
