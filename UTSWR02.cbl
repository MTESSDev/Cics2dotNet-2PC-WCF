@@ -0,0 +1,1079 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.      UTSWR02.
+000120*AUTHOR.          GROUPE CSD.
+000130*----------------------------------------------------------------*
+000140*                                                                *
+000150* DESC.: PILOTE DE SERVICE WEB MODE REQUESTER POUR LES DEMANDES  *
+000160* -----  PREUVE DE CONCEPT AVEC ACCES A FICHIER VSAM             *
+000170*        INCLUANT LE 2 PHASES COMMIT OU NON                      *
+000180*----------------------------------------------------------------*
+000190* HISTORIQUE DES MODIFICATIONS                                   *
+000200*  - AJOUT DE LA PISTE D'AUDIT AJO/SUP/OBT/MOD (FILE AUDT)       *
+000210*  - AJOUT DE L'HISTORIQUE DE SALAIRE SUR ACTN-MOD               *
+000220*  - VALIDATION CROISEE DES DATES DEBUT/FIN AVANT AJOUTER/MODIF  *
+000230*  - RECHERCHE PAR NOM/NIVEAU (PF5) EN COMPLEMENT DE L'OBTENIR   *
+000240*  - TRADUCTION LOCALE DES CodeRetour/MessageRetour DU SW        *
+000250*  - VALIDATION DU FORMAT DES NUMEROS DE TELEPHONE DE CONTACT    *
+000260*  - REESSAIS AUTOMATIQUES SUR INVOKE SERVICE (SW INDISPONIBLE)  *
+000270*  - LECTURE IDMS DE L'ENREGISTREMENT LOCAL (ETAT AVANT) POUR    *
+000280*    ALIMENTER LA PISTE D'AUDIT ET L'HISTORIQUE DE SALAIRE       *
+000290*----------------------------------------------------------------*
+000300
+000310 ENVIRONMENT                     DIVISION.
+000320
+000330 CONFIGURATION                   SECTION.
+000340
+000350 SPECIAL-NAMES.                  DECIMAL-POINT IS COMMA.
+000360
+000370 DATA                            DIVISION.
+000380*----------------------------------------------------------------*
+000390 WORKING-STORAGE                 SECTION.
+000400*----------------------------------------------------------------*
+000410 01  FILLER                      PIC X(27)  VALUE
+000420         'COMMENCEMENT DU MODULE  -->'.
+000430
+000440*----------------------------------------------------------------*
+000450*                                                                *
+000460*                L E S   S E N T I N E L L E S                   *
+000470*                                                                *
+000480*----------------------------------------------------------------*
+000490 01  FILLER                      PIC X(27)  VALUE
+000500         'LES SENTINELLES         -->'.
+000510
+000520 01  STL-1PC-2PC                 PIC X.
+000530     88  MODE-2PC                            VALUE 'O'.
+000540     88  MODE-1PC                            VALUE 'N'.
+000550     88  MODE-TPC                            VALUE 'T'.
+000560
+000570 01  STL-COD-ACTN                PIC X.
+000580     88  ACTN-AJO                            VALUE 'C'.
+000590     88  ACTN-SUP                            VALUE 'S'.
+000600     88  ACTN-OBT                            VALUE 'O'.
+000610     88  ACTN-MOD                            VALUE 'M'.
+000620
+000630 01  STL-SW-TRAN-OK              PIC X       VALUE 'O'.
+000640     88  TRAN-REUSSIE                        VALUE 'O'.
+000650     88  TRAN-ECHOUEE                        VALUE 'N'.
+000660
+000670 01  STL-SW-RECHERCHE            PIC X       VALUE 'N'.
+000680     88  RECHERCHE-DEMANDEE                  VALUE 'O'.
+000690
+000700 01  UTANORM-ZONE-ANOMALIE.
+000710     05  UTANORM-NO-SEQ-APPEL    PIC 9(4).
+000720
+000730*----------------------------------------------------------------*
+000740*    COPY DES ZONES PARTAGEES AVEC LES PROGRAMMES BATCH          *
+000750*    (AjouterEmploye/ModifierEmploye/SupprimerEmploye, LES       *
+000760*    CONSTANTES ET ZONES DE TRAVAIL DU SERVICE WEB)              *
+000770*----------------------------------------------------------------*
+000780 COPY UTSWCOM.
+000790
+000800*----------------------------------------------------------------*
+000810*    COPY DE LA TABLE DE TRADUCTION DES CodeRetour               *
+000820*----------------------------------------------------------------*
+000830 COPY UTCODMSGWS.
+000840
+000850*----------------------------------------------------------------*
+000860*    COPY DES ENREGISTREMENTS D'AUDIT ET D'HISTORIQUE SALAIRE    *
+000870*----------------------------------------------------------------*
+000880 COPY AUDREC.
+000890 COPY SALHIST.
+000900
+000910*----------------------------------------------------------------*
+000920*    COPY DE LA ZONE GENERIQUE D'ECRAN ET DES VALEURS AID        *
+000930*----------------------------------------------------------------*
+000940 COPY UTGENR.
+000950 COPY DFHAID.
+000960
+000970*----------------------------------------------------------------*
+000980*                                                                *
+000990*   L E S   Z O N E S   D ' I N T E R F A C E   I D M S          *
+001000*                                                                *
+001010*----------------------------------------------------------------*
+001020     COPY IDMS SUBSCHEMA-CTRL.
+001030     COPY IDMS RECORD UTPANRM.
+001040 02  COPY IDMS MODULE UTSWR1.
+001050/
+001060*----------------------------------------------------------------*
+001070 LINKAGE                         SECTION.
+001080*----------------------------------------------------------------*
+001090 COPY DFHEIBLK.
+001100
+001110 01  DFHCOMMAREA                 PIC X(1).
+001120/
+001130*----------------------------------------------------------------*
+001140*                 *** PROCEDURE DIVISION ***                     *
+001150*----------------------------------------------------------------*
+001160* debut programme
+001170 PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+001180
+001190*----------------------------------------------------------------*
+001200*                  *** MODULE DIRECTEUR ***                      *
+001210*----------------------------------------------------------------*
+001220
+001230 0000-SECTION-DIRECTRICE          SECTION.
+001240*-----------------------------------------
+001250
+001260     PERFORM                      1000-INITIALISATION.
+001270
+001280*--- PF1=AJOUTER  PF2=SUPPRIMER  PF3=OBTENIR  PF4=MODIFIER
+001290     IF  UTGENR-V-CLE             = DFHPF1
+001300         SET  ACTN-AJO            TO TRUE
+001310         PERFORM                  2000-TRAITEMENT
+001320     END-IF.
+001330
+001340     IF  UTGENR-V-CLE             = DFHPF2
+001350         SET  ACTN-SUP            TO TRUE
+001360         PERFORM                  2000-TRAITEMENT
+001370     END-IF.
+001380
+001390     IF  UTGENR-V-CLE             = DFHPF3
+001400         SET  ACTN-OBT            TO TRUE
+001410         PERFORM                  2000-TRAITEMENT
+001420     END-IF.
+001430
+001440     IF  UTGENR-V-CLE             = DFHPF4
+001450         SET  ACTN-MOD            TO TRUE
+001460         PERFORM                  2000-TRAITEMENT
+001470     END-IF.
+001480
+001490     IF  UTGENR-V-CLE             = DFHPF5
+001500         SET RECHERCHE-DEMANDEE   TO TRUE
+001510         PERFORM                  2040-TRAITEMENT-RECHERCHE
+001520     END-IF.
+001530
+001540     PERFORM                      UT-FIN-TX-INTERNE.
+001550
+001560
+001570 0000-SECTION-DIRECTRICE-FIN.
+001580     EXIT.
+001590/
+001600*----------------------------------------------------------------*
+001610* INITIALISATION DE LA TRANSACTION                               *
+001620*----------------------------------------------------------------*
+001630 1000-INITIALISATION              SECTION.
+001640*-----------------------------------------
+001650
+001660     MOVE EIBAID                  TO UTGENR-V-CLE.
+001670
+001680     SET  TRAN-REUSSIE            TO TRUE.
+001690     MOVE ZERO                    TO VAT-CPT-RETRY.
+001700     SET  SW-APPEL-ECHOUE         TO TRUE.
+001710     SET  SW-DATES-VALIDES        TO TRUE.
+001720     SET  SW-TEL-VALIDE           TO TRUE.
+001730
+001740 1000-INITIALISATION-FIN.
+001750     EXIT.
+001760/
+001770*----------------------------------------------------------------*
+001780* AIGUILLAGE DE LA TRANSACTION SELON STL-COD-ACTN                *
+001790*----------------------------------------------------------------*
+001800 2000-TRAITEMENT                  SECTION.
+001810*-----------------------------------------
+001820
+001830     EVALUATE TRUE
+001840         WHEN ACTN-AJO
+001850             PERFORM              3100-PREPARER-AJOUTER
+001860             PERFORM              9015-LIRE-AVANT-EMPLOYE
+001870             IF  SW-DATES-VALIDES AND SW-TEL-VALIDE
+001880                 PERFORM          3110-SW-AJOUTER
+001890             ELSE
+001900                 SET  TRAN-ECHOUEE TO TRUE
+001910                 MOVE VAT-MSG-ERREUR TO UTSWR1-MES-LIG1I
+001920                 PERFORM          9000-ECRIRE-AUDIT
+001930             END-IF
+001940         WHEN ACTN-OBT
+001950             PERFORM              3200-PREPARER-OBTENIR
+001960             PERFORM              9015-LIRE-AVANT-EMPLOYE
+001970             PERFORM              3210-SW-OBTENIR
+001980             PERFORM              3230-AFFICHER-OBTENIR
+001990             PERFORM              9000-ECRIRE-AUDIT
+002000         WHEN ACTN-MOD
+002010             PERFORM              3300-PREPARER-MODIFIER
+002020             PERFORM              9015-LIRE-AVANT-EMPLOYE
+002030             IF  SW-DATES-VALIDES AND SW-TEL-VALIDE
+002040                 PERFORM          3310-SW-MODIFIER
+002050             ELSE
+002060                 SET  TRAN-ECHOUEE TO TRUE
+002070                 MOVE VAT-MSG-ERREUR TO UTSWR1-MES-LIG1I
+002080                 PERFORM          9000-ECRIRE-AUDIT
+002090             END-IF
+002100         WHEN ACTN-SUP
+002110             PERFORM              3400-PREPARER-SUPPRIMER
+002120             PERFORM              3410-SW-SUPPRIMER
+002130     END-EVALUATE.
+002140
+002150 2000-TRAITEMENT-FIN.
+002160     EXIT.
+002170/
+002180*----------------------------------------------------------------*
+002190* AIGUILLAGE DE LA RECHERCHE PAR NOM/NIVEAU (PF5)                *
+002200*----------------------------------------------------------------*
+002210 2040-TRAITEMENT-RECHERCHE        SECTION.
+002220*-----------------------------------------
+002230
+002240     PERFORM                      3240-PREPARER-OBTENIR-LISTE.
+002250     PERFORM                      3250-SW-OBTENIR-LISTE.
+002260     PERFORM                      3260-AFFICHER-OBTENIR-LISTE.
+002270
+002280 2040-TRAITEMENT-RECHERCHE-FIN.
+002290     EXIT.
+002300/
+002310*----------------------------------------------------------------*
+002320* AFFECTER LES VARIABLES AVANT L'AJOUT D'UN EMPLOYE              *
+002330*----------------------------------------------------------------*
+002340 3100-PREPARER-AJOUTER            SECTION.
+002350*-----------------------------------------
+002360
+002370     MOVE 3100                    TO UTANORM-NO-SEQ-APPEL.
+002380*---
+002390
+002400*--- TOUJOURS AFFECTER employe2-num A 1 (NOMBRE D'INSTANCE)
+002410     MOVE 1                       TO employe2-num
+002420                                     OF AjouterEmploye.
+002430     MOVE X'00'                   TO attr-nil-employe-value
+002440                                     OF AjouterEmploye.
+002450
+002460*--- NIVEAU D'ENTRETIEN
+002470     MOVE 1                       TO NivEntr-num
+002480                                     OF AjouterEmploye.
+002490     MOVE T2PC1-UT-NIV-ENTR       TO NivEntr
+002500                                     OF AjouterEmploye.
+002510
+002520*--- NUMERO EMPLOYE (LA PRESENCE A ETE VALIDEE)
+002530     MOVE 1                       TO NumEmp-num
+002540                                     OF AjouterEmploye.
+002550     MOVE LENGTH OF UTSWR1-NUM-EMPI
+002560                                  TO NumEmp2-length
+002570                                     OF AjouterEmploye.
+002580     MOVE UTSWR1-NUM-EMPI         TO NumEmp2
+002590                                     OF AjouterEmploye.
+002600     MOVE X'00'                   TO attr-nil-NumEmp-value
+002610                                     OF AjouterEmploye.
+002620
+002630*--- PRENOM EMPLOYE (LA PRESENCE A ETE VALIDEE)
+002640     MOVE 1                       TO PrenEmpl-num
+002650                                     OF AjouterEmploye.
+002660     MOVE LENGTH OF UTSWR1-PRN-EMPI
+002670                                  TO PrenEmpl2-length
+002680                                     OF AjouterEmploye.
+002690     MOVE UTSWR1-PRN-EMPI         TO PrenEmpl2
+002700                                     OF AjouterEmploye.
+002710     MOVE X'00'                   TO attr-nil-PrenEmpl-value
+002720                                     OF AjouterEmploye.
+002730
+002740*--- NOM EMPLOYE (LA PRESENCE A ETE VALIDEE)
+002750     MOVE 1                       TO NomEmpl-num
+002760                                     OF AjouterEmploye.
+002770     MOVE LENGTH OF UTSWR1-NOM-EMPI
+002780                                  TO NomEmpl2-length
+002790                                     OF AjouterEmploye.
+002800     MOVE UTSWR1-NOM-EMPI         TO NomEmpl2
+002810                                     OF AjouterEmploye.
+002820     MOVE X'00'                   TO attr-nil-NomEmpl-value
+002830                                     OF AjouterEmploye.
+002840
+002850*--- DATES DE DEBUT ET DE FIN
+002860     MOVE 1                       TO DateDebEmpl-num
+002870                                     OF AjouterEmploye.
+002880     MOVE UTSWR1-DATE-DEBI        TO DateDebEmpl
+002890                                     OF AjouterEmploye.
+002900     MOVE 1                       TO DateFinEmpl-num
+002910                                     OF AjouterEmploye.
+002920     MOVE UTSWR1-DATE-FINI        TO DateFinEmpl
+002930                                     OF AjouterEmploye.
+002940
+002950*--- SALAIRE
+002960     MOVE 1                       TO SalEmpl-num
+002970                                     OF AjouterEmploye.
+002980     MOVE UTSWR1-SAL-EMPI         TO SalEmpl
+002990                                     OF AjouterEmploye.
+003000
+003010*--- NUMEROS DE TELEPHONE DE CONTACT
+003020     MOVE 1                       TO NumTelCont1-num
+003030                                     OF AjouterEmploye.
+003040     MOVE UTSWR1-NO-TEL-CONT1I    TO NumTelCont1
+003050                                     OF AjouterEmploye.
+003060     MOVE 1                       TO NumTelCont2-num
+003070                                     OF AjouterEmploye.
+003080     MOVE UTSWR1-NO-TEL-CONT2I    TO NumTelCont2
+003090                                     OF AjouterEmploye.
+003100
+003110*--- VALIDATION CROISEE DES DATES DEBUT/FIN (AVANT TOUT APPEL SW)
+003120     COPY UTVALDT REPLACING ==:GRP:== BY ==AjouterEmploye==.
+003130
+003140*--- VALIDATION DU FORMAT DES TELEPHONES DE CONTACT
+003150     COPY UTVALTL REPLACING ==:GRP:== BY ==AjouterEmploye==.
+003160
+003170*    AFFECTER LES DONNEES SERVICE WEB
+003180     MOVE CTE-SER-CHNL            TO VAT-SERV-CHNL.
+003190     MOVE CTE-DFH-DATA            TO VAT-DFH-DATA.
+003200
+003210*    AFFECTER OPERATION
+003220     MOVE CTE-AJOUTER-EMPL        TO VAT-NM-OPERATION.
+003230*    AFFECTER NOM SERVICE WEB
+003240
+003250     MOVE UTSWR1-SERV-WEBI        TO VAT-NM-SW.
+003260
+003270     MOVE VAT-NM-OPERATION        TO UTSWR1-MES-LIG1I.
+003280     MOVE SPACES                  TO UTSWR1-MES-LIG2I
+003290                                     UTSWR1-MES-LIG3I.
+003300 3100-PREPARER-AJOUTER-FIN.
+003310     EXIT.
+003320*----------------------------------------------------------------*
+003330*     AJOUTER UN EMPLOYE                                         *
+003340*----------------------------------------------------------------*
+003350
+003360 3110-SW-AJOUTER                  SECTION.
+003370*-----------------------------------------
+003380
+003390      MOVE ZERO                    TO VAT-CPT-RETRY.
+003400      SET  SW-APPEL-ECHOUE         TO TRUE.
+003410
+003420      PERFORM UNTIL SW-APPEL-REUSSI
+003430                    OR VAT-CPT-RETRY > CTE-MAX-RETRY-SW
+003440
+003450*    PUT PUT PUT PUT PUT
+003460          EXEC CICS PUT            CONTAINER(VAT-DFH-DATA)
+003470                                   CHANNEL(VAT-SERV-CHNL)
+003480                                   FROM(AjouterEmploye)
+003490                                   RESP(VAT-RESP-PUT)
+003500                                   RESP2(VAT-RESP2)
+003510          END-EXEC
+003520
+003530*    INVOKE INVOKE INVOKE
+003540          EXEC CICS INVOKE         SERVICE(VAT-NM-SW)
+003550                                   CHANNEL(VAT-SERV-CHNL)
+003560                                   OPERATION(VAT-NM-OPERATION)
+003570                                   NOHANDLE
+003580                                   RESP(VAT-RESP-INV)
+003590                                   RESP2(VAT-RESP2)
+003600          END-EXEC
+003610
+003620*    GET GET GET GET GET
+003630          EXEC CICS GET            CONTAINER (VAT-DFH-DATA)
+003640                                   CHANNEL(VAT-SERV-CHNL)
+003650                                   INTO(AjouterEmployeResponse)
+003660                                   NOHANDLE
+003670                                   RESP(VAT-RESP-GET)
+003680                                   RESP2(VAT-RESP2)
+003690          END-EXEC
+003700
+003710*--- VALIDER LE CODE DE RETOUR DE CHACUNE DES TROIS COMMANDES ET
+003720*    DETECTER UNE INDISPONIBILITE DU SERVICE WEB (REESSAYABLE)
+003730*    D'UN REJET D'AFFAIRE (NON REESSAYABLE)
+003740          SET SW-SERVICE-DISPONIBLE    TO TRUE
+003750          IF  VAT-RESP-PUT NOT = CTE-DFHRESP-NORMAL
+003760           OR VAT-RESP-INV NOT = CTE-DFHRESP-NORMAL
+003770           OR VAT-RESP-GET NOT = CTE-DFHRESP-NORMAL
+003780              SET SW-SERVICE-INDISPONIBLE TO TRUE
+003790          END-IF
+003800          IF  CodeRetour2 OF AjouterEmployeResponse = '00090'
+003810              SET SW-SERVICE-INDISPONIBLE TO TRUE
+003820          END-IF
+003830
+003840          IF  SW-SERVICE-INDISPONIBLE
+003850              ADD 1                TO VAT-CPT-RETRY
+003860              IF  VAT-CPT-RETRY NOT > CTE-MAX-RETRY-SW
+003870                  PERFORM          9200-ATTENDRE-REESSAI
+003880              END-IF
+003890          ELSE
+003900              SET SW-APPEL-REUSSI  TO TRUE
+003910          END-IF
+003920      END-PERFORM.
+003930
+003940*--- TRADUCTION LOCALE DU CodeRetour/MessageRetour
+003950      COPY UTCODMSG REPLACING ==:COD:==
+003960          BY ==CodeRetour2 OF AjouterEmployeResponse==.
+003970      MOVE VAT-MSG-TRADUIT         TO UTSWR1-MES-LIG1I.
+003980
+003990      IF  CodeRetour2 OF AjouterEmployeResponse = '00000'
+004000          SET TRAN-REUSSIE         TO TRUE
+004010      ELSE
+004020          SET TRAN-ECHOUEE         TO TRUE
+004030      END-IF.
+004040
+004050*--- JOURNALISATION DE LA TRANSACTION AVANT LE COMMIT
+004060      PERFORM                      9000-ECRIRE-AUDIT.
+004070
+004080      EXIT.
+004090/
+004100*----------------------------------------------------------------*
+004110* AFFECTER LES VARIABLES AVANT L'OBTENTION D'UN EMPLOYE          *
+004120*----------------------------------------------------------------*
+004130 3200-PREPARER-OBTENIR            SECTION.
+004140*-----------------------------------------
+004150
+004160     MOVE 1                       TO numEmpl-num
+004170                                     OF ObtenirInfoEmploye.
+004180     MOVE LENGTH OF UTSWR1-NUM-EMPI
+004190                                  TO numEmpl2-length
+004200                                     OF ObtenirInfoEmploye.
+004210     MOVE UTSWR1-NUM-EMPI         TO numEmpl2
+004220                                     OF ObtenirInfoEmploye.
+004230     MOVE X'00'                   TO attr-nil-numEmpl-value
+004240                                     OF ObtenirInfoEmploye.
+004250
+004260     MOVE CTE-SER-CHNL            TO VAT-SERV-CHNL.
+004270     MOVE CTE-DFH-DATA            TO VAT-DFH-DATA.
+004280     MOVE CTE-OBTENIR-EMPL        TO VAT-NM-OPERATION.
+004290     MOVE UTSWR1-SERV-WEBI        TO VAT-NM-SW.
+004300
+004310 3200-PREPARER-OBTENIR-FIN.
+004320     EXIT.
+004330*----------------------------------------------------------------*
+004340*     OBTENIR L'INFORMATION D'UN EMPLOYE                         *
+004350*----------------------------------------------------------------*
+004360 3210-SW-OBTENIR                  SECTION.
+004370*-----------------------------------------
+004380
+004390     EXEC CICS PUT                CONTAINER(VAT-DFH-DATA)
+004400                                  CHANNEL(VAT-SERV-CHNL)
+004410                                  FROM(ObtenirInfoEmploye)
+004420     END-EXEC.
+004430
+004440     EXEC CICS INVOKE             SERVICE(VAT-NM-SW)
+004450                                  CHANNEL(VAT-SERV-CHNL)
+004460                                  OPERATION(VAT-NM-OPERATION)
+004470                                  NOHANDLE
+004480     END-EXEC.
+004490
+004500     EXEC CICS GET                CONTAINER(VAT-DFH-DATA)
+004510                                  CHANNEL(VAT-SERV-CHNL)
+004520                                  INTO(ObtenirInfoEmployeResponse)
+004530                                  NOHANDLE
+004540     END-EXEC.
+004550
+004560 3210-SW-OBTENIR-FIN.
+004570     EXIT.
+004580/
+004590*----------------------------------------------------------------*
+004600* AFFICHER LES DONNEES DE EMPLOYE                                *
+004610*----------------------------------------------------------------*
+004620 3230-AFFICHER-OBTENIR            SECTION.
+004630*-----------------------------------------
+004640
+004650*    PRENOM EMPLOYE
+004660     MOVE PrenEmpl2 OF ObtenirInfoEmployeResponse
+004670          (1:PrenEmpl2-length OF ObtenirInfoEmployeResponse)
+004680                                  TO UTSWR1-PRN-EMPI.
+004690
+004700*    NOM EMPLOYE
+004710     MOVE NomEmpl2 OF ObtenirInfoEmployeResponse
+004720          (1:NomEmpl2-length OF ObtenirInfoEmployeResponse)
+004730                                  TO UTSWR1-NOM-EMPI.
+004740
+004750*    DATES DE DEBUT ET DE FIN
+004760     MOVE DateDebEmpl OF ObtenirInfoEmployeResponse
+004770                                  TO UTSWR1-DATE-DEBI.
+004780
+004790     MOVE DateFinEmpl OF ObtenirInfoEmployeResponse
+004800                                  TO UTSWR1-DATE-FINI.
+004810
+004820*    SALAIRE (PARTIE ENTIERE SEULEMENT - L'ECRAN N'A PAS DE
+004830*    POSITION POUR LES DECIMALES)
+004840     MOVE SalEmpl OF ObtenirInfoEmployeResponse
+004850                                  TO UTSWR1-SAL-EMPI.
+004860
+004870*    TRADUCTION LOCALE DU CodeRetour/MessageRetour
+004880     COPY UTCODMSG REPLACING ==:COD:==
+004890         BY ==CodeRetour2 OF ObtenirInfoEmployeResponse==.
+004900     MOVE VAT-MSG-TRADUIT         TO UTSWR1-MES-LIG1I.
+004910
+004920 3230-AFFICHER-OBTENIR-FIN.
+004930     EXIT.
+004940/
+004950*----------------------------------------------------------------*
+004960* AFFECTER LES VARIABLES AVANT LA RECHERCHE PAR NOM/NIVEAU       *
+004970*----------------------------------------------------------------*
+004980 3240-PREPARER-OBTENIR-LISTE      SECTION.
+004990*-----------------------------------------
+005000
+005010*--- NOM : N'ENVOYER COMME CRITERE QUE SI L'OPERATEUR L'A SAISI,
+005020*    SINON LE MARQUER NIL POUR NE PAS FILTRER PAR NOM
+005030     IF  UTSWR1-NOM-RECHI         = SPACES
+005040         MOVE ZERO                 TO NomEmplRech-length
+005050                                      OF ObtenirInfoEmployeListe
+005060         MOVE SPACES               TO NomEmplRech
+005070                                      OF ObtenirInfoEmployeListe
+005080         MOVE X'01'                TO attr-nil-NomEmplRech-value
+005090                                      OF ObtenirInfoEmployeListe
+005100     ELSE
+005110         MOVE LENGTH OF UTSWR1-NOM-RECHI
+005120                                  TO NomEmplRech-length
+005130                                     OF ObtenirInfoEmployeListe
+005140         MOVE UTSWR1-NOM-RECHI    TO NomEmplRech
+005150                                     OF ObtenirInfoEmployeListe
+005160         MOVE X'00'               TO attr-nil-NomEmplRech-value
+005170                                     OF ObtenirInfoEmployeListe
+005180     END-IF.
+005190
+005200*--- NIVEAU : N'ENVOYER COMME CRITERE QUE SI L'OPERATEUR L'A
+005210*    SAISI (NIVEAU NON-ZERO), SINON LE MARQUER NIL POUR NE PAS
+005220*    FILTRER PAR NIVEAU
+005230     IF  UTSWR1-NIV-ENTR-RECHI    = ZERO
+005240         MOVE ZERO                 TO NivEntrRech-num
+005250                                      OF ObtenirInfoEmployeListe
+005260                                      NivEntrRech
+005270                                      OF ObtenirInfoEmployeListe
+005280         MOVE X'01'                TO attr-nil-NivEntrRech-value
+005290                                      OF ObtenirInfoEmployeListe
+005300     ELSE
+005310         MOVE 1                   TO NivEntrRech-num
+005320                                     OF ObtenirInfoEmployeListe
+005330         MOVE UTSWR1-NIV-ENTR-RECHI
+005340                                  TO NivEntrRech
+005350                                     OF ObtenirInfoEmployeListe
+005360         MOVE X'00'               TO attr-nil-NivEntrRech-value
+005370                                     OF ObtenirInfoEmployeListe
+005380     END-IF.
+005390
+005400     MOVE CTE-SER-CHNL            TO VAT-SERV-CHNL.
+005410     MOVE CTE-DFH-DATA            TO VAT-DFH-DATA.
+005420     MOVE CTE-OBTENIR-EMPL-LST    TO VAT-NM-OPERATION.
+005430     MOVE UTSWR1-SERV-WEBI        TO VAT-NM-SW.
+005440
+005450 3240-PREPARER-OBTENIR-LISTE-FIN.
+005460     EXIT.
+005470*----------------------------------------------------------------*
+005480*     OBTENIR LA LISTE DES EMPLOYES PAR NOM PARTIEL / NIVEAU     *
+005490*----------------------------------------------------------------*
+005500 3250-SW-OBTENIR-LISTE            SECTION.
+005510*-----------------------------------------
+005520
+005530     EXEC CICS PUT                CONTAINER(VAT-DFH-DATA)
+005540                                  CHANNEL(VAT-SERV-CHNL)
+005550                                  FROM(ObtenirInfoEmployeListe)
+005560     END-EXEC.
+005570
+005580     EXEC CICS INVOKE             SERVICE(VAT-NM-SW)
+005590                                  CHANNEL(VAT-SERV-CHNL)
+005600                                  OPERATION(VAT-NM-OPERATION)
+005610                                  NOHANDLE
+005620     END-EXEC.
+005630
+005640     EXEC CICS GET                CONTAINER(VAT-DFH-DATA)
+005650                                  CHANNEL(VAT-SERV-CHNL)
+005660                                  INTO(ObtenirInfoEmployeListeResponse)
+005670                                  NOHANDLE
+005680     END-EXEC.
+005690
+005700 3250-SW-OBTENIR-LISTE-FIN.
+005710     EXIT.
+005720/
+005730*----------------------------------------------------------------*
+005740* AFFICHER LA LISTE DES EMPLOYES TROUVES                         *
+005750*----------------------------------------------------------------*
+005760 3260-AFFICHER-OBTENIR-LISTE      SECTION.
+005770*-----------------------------------------
+005780
+005790     IF  NbEmplTrouves OF ObtenirInfoEmployeListeResponse = ZERO
+005800         MOVE 'AUCUN EMPLOYE NE CORRESPOND A LA RECHERCHE'
+005810                                  TO UTSWR1-MES-LIG1I
+005820     ELSE
+005830*--- SEULE LA PREMIERE OCCURRENCE EST AFFICHEE SUR LA LIGNE
+005840*    DETAIL; LE DEFILEMENT (PF8) PARMI LES AUTRES CORRESPONDANCES
+005850*    N'EST PAS IMPLANTE. QUAND IL Y EN A PLUSIEURS, L'OPERATEUR
+005860*    EN EST INFORME ET DOIT AFFINER SA RECHERCHE (NOM PLUS
+005870*    COMPLET OU NIVEAU) POUR ISOLER L'EMPLOYE VOULU.
+005880         MOVE NumEmp2 OF ObtenirInfoEmployeListeResponse (1)
+005890              (1:NumEmp2-length OF
+005900                  ObtenirInfoEmployeListeResponse (1))
+005910                                  TO UTSWR1-NUM-EMPI
+005920         MOVE PrenEmpl2 OF ObtenirInfoEmployeListeResponse (1)
+005930              (1:PrenEmpl2-length OF
+005940                  ObtenirInfoEmployeListeResponse (1))
+005950                                  TO UTSWR1-PRN-EMPI
+005960         MOVE NomEmpl2 OF ObtenirInfoEmployeListeResponse (1)
+005970              (1:NomEmpl2-length OF
+005980                  ObtenirInfoEmployeListeResponse (1))
+005990                                  TO UTSWR1-NOM-EMPI
+006000         IF  NbEmplTrouves OF ObtenirInfoEmployeListeResponse > 1
+006010             MOVE
+006020-            'PLUSIEURS EMPLOYES TROUVES - PRECISEZ LA RECHERCHE'
+006030                                  TO UTSWR1-MES-LIG1I
+006040         ELSE
+006050             MOVE SPACES          TO UTSWR1-MES-LIG1I
+006060         END-IF
+006070     END-IF.
+006080
+006090 3260-AFFICHER-OBTENIR-LISTE-FIN.
+006100     EXIT.
+006110/
+006120*----------------------------------------------------------------*
+006130* AFFECTER LES VARIABLES AVANT LA MODIFICATION D'UN EMPLOYE      *
+006140*----------------------------------------------------------------*
+006150 3300-PREPARER-MODIFIER           SECTION.
+006160*-----------------------------------------
+006170
+006180     MOVE 1                       TO employe2-num
+006190                                     OF ModifierEmploye.
+006200     MOVE X'00'                   TO attr-nil-employe-value
+006210                                     OF ModifierEmploye.
+006220
+006230     MOVE 1                       TO NivEntr-num
+006240                                     OF ModifierEmploye.
+006250     MOVE T2PC1-UT-NIV-ENTR       TO NivEntr
+006260                                     OF ModifierEmploye.
+006270
+006280     MOVE 1                       TO NumEmp-num
+006290                                     OF ModifierEmploye.
+006300     MOVE LENGTH OF UTSWR1-NUM-EMPI
+006310                                  TO NumEmp2-length
+006320                                     OF ModifierEmploye.
+006330     MOVE UTSWR1-NUM-EMPI         TO NumEmp2
+006340                                     OF ModifierEmploye.
+006350     MOVE X'00'                   TO attr-nil-NumEmp-value
+006360                                     OF ModifierEmploye.
+006370
+006380     MOVE 1                       TO PrenEmpl-num
+006390                                     OF ModifierEmploye.
+006400     MOVE LENGTH OF UTSWR1-PRN-EMPI
+006410                                  TO PrenEmpl2-length
+006420                                     OF ModifierEmploye.
+006430     MOVE UTSWR1-PRN-EMPI         TO PrenEmpl2
+006440                                     OF ModifierEmploye.
+006450     MOVE X'00'                   TO attr-nil-PrenEmpl-value
+006460                                     OF ModifierEmploye.
+006470
+006480     MOVE 1                       TO NomEmpl-num
+006490                                     OF ModifierEmploye.
+006500     MOVE LENGTH OF UTSWR1-NOM-EMPI
+006510                                  TO NomEmpl2-length
+006520                                     OF ModifierEmploye.
+006530     MOVE UTSWR1-NOM-EMPI         TO NomEmpl2
+006540                                     OF ModifierEmploye.
+006550     MOVE X'00'                   TO attr-nil-NomEmpl-value
+006560                                     OF ModifierEmploye.
+006570
+006580*--- DATES DE DEBUT ET DE FIN
+006590     MOVE 1                       TO DateDebEmpl-num
+006600                                     OF ModifierEmploye.
+006610     MOVE UTSWR1-DATE-DEBI        TO DateDebEmpl
+006620                                     OF ModifierEmploye.
+006630     MOVE 1                       TO DateFinEmpl-num
+006640                                     OF ModifierEmploye.
+006650     MOVE UTSWR1-DATE-FINI        TO DateFinEmpl
+006660                                     OF ModifierEmploye.
+006670
+006680*--- SALAIRE (L'ANCIENNE VALEUR A DEJA ETE CONSERVEE DANS
+006690*    SALHIST-SAL-ANCIEN A PARTIR DE UTPANRM-SAL-EMP, VOIR
+006700*    PLUS BAS, AVANT D'ETRE ECRASEE PAR LA NOUVELLE VALEUR)
+006710     MOVE 1                       TO SalEmpl-num
+006720                                     OF ModifierEmploye.
+006730     MOVE UTSWR1-SAL-EMPI         TO SalEmpl
+006740                                     OF ModifierEmploye.
+006750
+006760     MOVE 1                       TO NumTelCont1-num
+006770                                     OF ModifierEmploye.
+006780     MOVE UTSWR1-NO-TEL-CONT1I    TO NumTelCont1
+006790                                     OF ModifierEmploye.
+006800     MOVE 1                       TO NumTelCont2-num
+006810                                     OF ModifierEmploye.
+006820     MOVE UTSWR1-NO-TEL-CONT2I    TO NumTelCont2
+006830                                     OF ModifierEmploye.
+006840
+006850*--- VALIDATION CROISEE DES DATES DEBUT/FIN (AVANT TOUT APPEL SW)
+006860     COPY UTVALDT REPLACING ==:GRP:== BY ==ModifierEmploye==.
+006870
+006880*--- VALIDATION DU FORMAT DES TELEPHONES DE CONTACT
+006890     COPY UTVALTL REPLACING ==:GRP:== BY ==ModifierEmploye==.
+006900
+006910     MOVE CTE-SER-CHNL            TO VAT-SERV-CHNL.
+006920     MOVE CTE-DFH-DATA            TO VAT-DFH-DATA.
+006930     MOVE CTE-MODIFIER-EMPL       TO VAT-NM-OPERATION.
+006940     MOVE UTSWR1-SERV-WEBI        TO VAT-NM-SW.
+006950
+006960 3300-PREPARER-MODIFIER-FIN.
+006970     EXIT.
+006980*----------------------------------------------------------------*
+006990*     MODIFIER UN EMPLOYE                                        *
+007000*----------------------------------------------------------------*
+007010 3310-SW-MODIFIER                 SECTION.
+007020*-----------------------------------------
+007030
+007040*--- CONSERVER L'ANCIEN SALAIRE AVANT DE LE REMPLACER, POUR
+007050*    L'HISTORIQUE DE SALAIRE (9010-ECRIRE-HISTO-SALAIRE)
+007060     MOVE UTPANRM-SAL-EMP         TO SALHIST-SAL-ANCIEN.
+007070
+007080     MOVE ZERO                    TO VAT-CPT-RETRY.
+007090     SET  SW-APPEL-ECHOUE         TO TRUE.
+007100
+007110     PERFORM UNTIL SW-APPEL-REUSSI
+007120                   OR VAT-CPT-RETRY > CTE-MAX-RETRY-SW
+007130
+007140         EXEC CICS PUT            CONTAINER(VAT-DFH-DATA)
+007150                                  CHANNEL(VAT-SERV-CHNL)
+007160                                  FROM(ModifierEmploye)
+007170                                  RESP(VAT-RESP-PUT)
+007180                                  RESP2(VAT-RESP2)
+007190         END-EXEC
+007200
+007210         EXEC CICS INVOKE         SERVICE(VAT-NM-SW)
+007220                                  CHANNEL(VAT-SERV-CHNL)
+007230                                  OPERATION(VAT-NM-OPERATION)
+007240                                  NOHANDLE
+007250                                  RESP(VAT-RESP-INV)
+007260                                  RESP2(VAT-RESP2)
+007270         END-EXEC
+007280
+007290         EXEC CICS GET            CONTAINER(VAT-DFH-DATA)
+007300                                  CHANNEL(VAT-SERV-CHNL)
+007310                                  INTO(ModifierEmployeRetour)
+007320                                  NOHANDLE
+007330                                  RESP(VAT-RESP-GET)
+007340                                  RESP2(VAT-RESP2)
+007350         END-EXEC
+007360
+007370         SET SW-SERVICE-DISPONIBLE    TO TRUE
+007380         IF  VAT-RESP-PUT NOT = CTE-DFHRESP-NORMAL
+007390          OR VAT-RESP-INV NOT = CTE-DFHRESP-NORMAL
+007400          OR VAT-RESP-GET NOT = CTE-DFHRESP-NORMAL
+007410             SET SW-SERVICE-INDISPONIBLE TO TRUE
+007420         END-IF
+007430         IF  CodeRetour2 OF ModifierEmployeRetour = '00090'
+007440             SET SW-SERVICE-INDISPONIBLE TO TRUE
+007450         END-IF
+007460
+007470         IF  SW-SERVICE-INDISPONIBLE
+007480             ADD 1                TO VAT-CPT-RETRY
+007490             IF  VAT-CPT-RETRY NOT > CTE-MAX-RETRY-SW
+007500                 PERFORM          9200-ATTENDRE-REESSAI
+007510             END-IF
+007520         ELSE
+007530             SET SW-APPEL-REUSSI  TO TRUE
+007540         END-IF
+007550     END-PERFORM.
+007560
+007570     COPY UTCODMSG REPLACING ==:COD:==
+007580         BY ==CodeRetour2 OF ModifierEmployeRetour==.
+007590     MOVE VAT-MSG-TRADUIT         TO UTSWR1-MES-LIG1I.
+007600
+007610     IF  CodeRetour2 OF ModifierEmployeRetour = '00000'
+007620         SET TRAN-REUSSIE         TO TRUE
+007630*--- LE SALAIRE A CHANGE : ON CONSERVE LA TRACE DANS L'HISTORIQUE
+007640         IF  SalEmpl OF ModifierEmploye NOT = SALHIST-SAL-ANCIEN
+007650             PERFORM              9010-ECRIRE-HISTO-SALAIRE
+007660         END-IF
+007670     ELSE
+007680         SET TRAN-ECHOUEE         TO TRUE
+007690     END-IF.
+007700
+007710     PERFORM                      9000-ECRIRE-AUDIT.
+007720
+007730 3310-SW-MODIFIER-FIN.
+007740     EXIT.
+007750/
+007760*----------------------------------------------------------------*
+007770* AFFECTER LES VARIABLES AVANT LA SUPPRESSION D'UN EMPLOYE       *
+007780*----------------------------------------------------------------*
+007790 3400-PREPARER-SUPPRIMER          SECTION.
+007800*-----------------------------------------
+007810
+007820     MOVE LENGTH OF UTSWR1-NUM-EMPI
+007830                                  TO numEmpl2-length
+007840                                     OF SupprimerEmploye.
+007850     MOVE UTSWR1-NUM-EMPI         TO numEmpl2
+007860                                     OF SupprimerEmploye.
+007870     MOVE X'00'                   TO attr-nil-numEmpl-value
+007880                                     OF SupprimerEmploye.
+007890
+007900     MOVE CTE-SER-CHNL            TO VAT-SERV-CHNL.
+007910     MOVE CTE-DFH-DATA            TO VAT-DFH-DATA.
+007920     MOVE CTE-SUPPRIMER-EMPL      TO VAT-NM-OPERATION.
+007930     MOVE UTSWR1-SERV-WEBI        TO VAT-NM-SW.
+007940
+007950 3400-PREPARER-SUPPRIMER-FIN.
+007960     EXIT.
+007970*----------------------------------------------------------------*
+007980*     SUPPRIMER UN EMPLOYE                                       *
+007990*----------------------------------------------------------------*
+008000 3410-SW-SUPPRIMER                SECTION.
+008010*-----------------------------------------
+008020
+008030*--- ETAT LOCAL AVANT LA TRANSACTION, POUR LA PISTE D'AUDIT
+008040     PERFORM                      9015-LIRE-AVANT-EMPLOYE.
+008050
+008060     MOVE ZERO                    TO VAT-CPT-RETRY.
+008070     SET  SW-APPEL-ECHOUE         TO TRUE.
+008080
+008090     PERFORM UNTIL SW-APPEL-REUSSI
+008100                   OR VAT-CPT-RETRY > CTE-MAX-RETRY-SW
+008110
+008120         EXEC CICS PUT            CONTAINER(VAT-DFH-DATA)
+008130                                  CHANNEL(VAT-SERV-CHNL)
+008140                                  FROM(SupprimerEmploye)
+008150                                  RESP(VAT-RESP-PUT)
+008160                                  RESP2(VAT-RESP2)
+008170         END-EXEC
+008180
+008190         EXEC CICS INVOKE         SERVICE(VAT-NM-SW)
+008200                                  CHANNEL(VAT-SERV-CHNL)
+008210                                  OPERATION(VAT-NM-OPERATION)
+008220                                  NOHANDLE
+008230                                  RESP(VAT-RESP-INV)
+008240                                  RESP2(VAT-RESP2)
+008250         END-EXEC
+008260
+008270         EXEC CICS GET            CONTAINER(VAT-DFH-DATA)
+008280                                  CHANNEL(VAT-SERV-CHNL)
+008290                                  INTO(SupprimerEmployeResponse)
+008300                                  NOHANDLE
+008310                                  RESP(VAT-RESP-GET)
+008320                                  RESP2(VAT-RESP2)
+008330         END-EXEC
+008340
+008350         SET SW-SERVICE-DISPONIBLE    TO TRUE
+008360         IF  VAT-RESP-PUT NOT = CTE-DFHRESP-NORMAL
+008370          OR VAT-RESP-INV NOT = CTE-DFHRESP-NORMAL
+008380          OR VAT-RESP-GET NOT = CTE-DFHRESP-NORMAL
+008390             SET SW-SERVICE-INDISPONIBLE TO TRUE
+008400         END-IF
+008410         IF  CodeRetour2 OF SupprimerEmployeResponse = '00090'
+008420             SET SW-SERVICE-INDISPONIBLE TO TRUE
+008430         END-IF
+008440
+008450         IF  SW-SERVICE-INDISPONIBLE
+008460             ADD 1                TO VAT-CPT-RETRY
+008470             IF  VAT-CPT-RETRY NOT > CTE-MAX-RETRY-SW
+008480                 PERFORM          9200-ATTENDRE-REESSAI
+008490             END-IF
+008500         ELSE
+008510             SET SW-APPEL-REUSSI  TO TRUE
+008520         END-IF
+008530     END-PERFORM.
+008540
+008550     COPY UTCODMSG REPLACING ==:COD:==
+008560         BY ==CodeRetour2 OF SupprimerEmployeResponse==.
+008570     MOVE VAT-MSG-TRADUIT         TO UTSWR1-MES-LIG1I.
+008580
+008590     IF  CodeRetour2 OF SupprimerEmployeResponse = '00000'
+008600         SET TRAN-REUSSIE         TO TRUE
+008610     ELSE
+008620         SET TRAN-ECHOUEE         TO TRUE
+008630     END-IF.
+008640
+008650     PERFORM                      9000-ECRIRE-AUDIT.
+008660
+008670 3410-SW-SUPPRIMER-FIN.
+008680     EXIT.
+008690/
+008700*----------------------------------------------------------------*
+008710* ECRIRE L'ENREGISTREMENT D'AUDIT DE LA TRANSACTION COURANTE     *
+008720* (OPERATEUR, TERMINAL, HORODATAGE, ACTION, AVANT/APRES)         *
+008730*----------------------------------------------------------------*
+008740 9000-ECRIRE-AUDIT                SECTION.
+008750*-----------------------------------------
+008760
+008770     EXEC CICS ASKTIME
+008780     END-EXEC.
+008790     EXEC CICS FORMATTIME         ABSTIME(EIBTIME)
+008800                                  YYYYMMDD(AUD-DATE-TRAN)
+008810                                  TIME(AUD-HEURE-TRAN)
+008820     END-EXEC.
+008830
+008840     MOVE EIBOPID                 TO AUD-OPERID.
+008850     MOVE EIBTRMID                TO AUD-TERMID.
+008860     MOVE STL-COD-ACTN            TO AUD-COD-ACTN.
+008870     MOVE STL-1PC-2PC             TO AUD-1PC-2PC.
+008880     MOVE UTSWR1-NUM-EMPI         TO AUD-NUM-EMP.
+008890
+008900     MOVE UTPANRM-NUM-EMP         TO AUD-AV-NUM-EMP.
+008910     MOVE UTPANRM-SAL-EMP         TO AUD-AV-SAL-EMPL.
+008920     MOVE UTPANRM-DATE-DEB        TO AUD-AV-DATE-DEB.
+008930     MOVE UTPANRM-DATE-FIN        TO AUD-AV-DATE-FIN.
+008940
+008950     EVALUATE TRUE
+008960         WHEN ACTN-AJO
+008970             MOVE NumEmp2 OF AjouterEmploye(1:9)
+008980                                  TO AUD-AP-NUM-EMP
+008990             MOVE SalEmpl OF AjouterEmploye
+009000                                  TO AUD-AP-SAL-EMPL
+009010             MOVE DateDebEmpl OF AjouterEmploye
+009020                                  TO AUD-AP-DATE-DEB
+009030             MOVE DateFinEmpl OF AjouterEmploye
+009040                                  TO AUD-AP-DATE-FIN
+009050             IF  SW-DATES-VALIDES AND SW-TEL-VALIDE
+009060                 MOVE CodeRetour2 OF AjouterEmployeResponse(1:10)
+009070                                  TO AUD-CODE-RETOUR
+009080             ELSE
+009090*--- REJET LOCAL (DATES OU TELEPHONE) : AUCUN APPEL AU SW
+009100                 IF  NOT SW-DATES-VALIDES
+009110                     MOVE '00030' TO AUD-CODE-RETOUR
+009120                 ELSE
+009130                     MOVE '00010' TO AUD-CODE-RETOUR
+009140                 END-IF
+009150             END-IF
+009160         WHEN ACTN-MOD
+009170             MOVE NumEmp2 OF ModifierEmploye(1:9)
+009180                                  TO AUD-AP-NUM-EMP
+009190             MOVE SalEmpl OF ModifierEmploye
+009200                                  TO AUD-AP-SAL-EMPL
+009210             MOVE DateDebEmpl OF ModifierEmploye
+009220                                  TO AUD-AP-DATE-DEB
+009230             MOVE DateFinEmpl OF ModifierEmploye
+009240                                  TO AUD-AP-DATE-FIN
+009250             IF  SW-DATES-VALIDES AND SW-TEL-VALIDE
+009260                 MOVE CodeRetour2 OF ModifierEmployeRetour(1:10)
+009270                                  TO AUD-CODE-RETOUR
+009280             ELSE
+009290*--- REJET LOCAL (DATES OU TELEPHONE) : AUCUN APPEL AU SW
+009300                 IF  NOT SW-DATES-VALIDES
+009310                     MOVE '00030' TO AUD-CODE-RETOUR
+009320                 ELSE
+009330                     MOVE '00010' TO AUD-CODE-RETOUR
+009340                 END-IF
+009350             END-IF
+009360         WHEN ACTN-SUP
+009370             MOVE SPACES          TO AUD-AP-NUM-EMP
+009380             MOVE ZERO            TO AUD-AP-SAL-EMPL
+009390                                     AUD-AP-DATE-DEB
+009400                                     AUD-AP-DATE-FIN
+009410             MOVE CodeRetour2 OF SupprimerEmployeResponse(1:10)
+009420                                  TO AUD-CODE-RETOUR
+009430         WHEN ACTN-OBT
+009440             MOVE NumEmp2 OF ObtenirInfoEmployeResponse(1:9)
+009450                                  TO AUD-AP-NUM-EMP
+009460             MOVE SalEmpl OF ObtenirInfoEmployeResponse
+009470                                  TO AUD-AP-SAL-EMPL
+009480             MOVE DateDebEmpl OF ObtenirInfoEmployeResponse
+009490                                  TO AUD-AP-DATE-DEB
+009500             MOVE DateFinEmpl OF ObtenirInfoEmployeResponse
+009510                                  TO AUD-AP-DATE-FIN
+009520             MOVE CodeRetour2 OF ObtenirInfoEmployeResponse(1:10)
+009530                                  TO AUD-CODE-RETOUR
+009540         WHEN OTHER
+009550             MOVE AUD-AVANT       TO AUD-APRES
+009560             MOVE SPACES          TO AUD-CODE-RETOUR
+009570     END-EVALUATE.
+009580
+009590     IF  TRAN-REUSSIE
+009600         SET AUD-TRAN-REUSSIE     TO TRUE
+009610     ELSE
+009620         SET AUD-TRAN-ECHOUEE     TO TRUE
+009630     END-IF.
+009640
+009650     EXEC CICS WRITEQ TD          QUEUE('AUDT')
+009660                                  FROM(AUD-ENREGISTREMENT)
+009670                                  LENGTH(LENGTH OF
+009680                                         AUD-ENREGISTREMENT)
+009690                                  NOHANDLE
+009700     END-EXEC.
+009710
+009720 9000-ECRIRE-AUDIT-FIN.
+009730     EXIT.
+009740/
+009750*----------------------------------------------------------------*
+009760* ECRIRE UN ENREGISTREMENT D'HISTORIQUE DE SALAIRE (ACTN-MOD)    *
+009770*----------------------------------------------------------------*
+009780 9010-ECRIRE-HISTO-SALAIRE        SECTION.
+009790*-----------------------------------------
+009800
+009810     MOVE NumEmp2 OF ModifierEmploye(1:9)
+009820                                  TO SALHIST-NUM-EMP.
+009830     MOVE AUD-DATE-TRAN           TO SALHIST-DATE-EFF.
+009840     MOVE AUD-HEURE-TRAN          TO SALHIST-HEURE-EFF.
+009850     MOVE SalEmpl OF ModifierEmploye
+009860                                  TO SALHIST-SAL-NOUVEAU.
+009870     MOVE EIBOPID                 TO SALHIST-OPERID.
+009880
+009890     EXEC CICS WRITE              FILE('SALHIST')
+009900                                  FROM(SALHIST-ENREGISTREMENT)
+009910                                  RIDFLD(SALHIST-CLE)
+009920                                  NOHANDLE
+009930     END-EXEC.
+009940
+009950 9010-ECRIRE-HISTO-SALAIRE-FIN.
+009960     EXIT.
+009970/
+009980*----------------------------------------------------------------*
+009990* LIRE L'ENREGISTREMENT IDMS LOCAL DE L'EMPLOYE COURANT (ETAT    *
+010000* AVANT LA TRANSACTION) POUR ALIMENTER 9000-ECRIRE-AUDIT ET      *
+010010* 9010-ECRIRE-HISTO-SALAIRE. SI L'EMPLOYE N'EXISTE PAS ENCORE    *
+010020* LOCALEMENT (CAS DE L'AJOUTER), UTPANRM EST REMIS A BLANC/ZERO  *
+010030* POUR QUE LE "AVANT" DE L'AUDIT REFLETE L'ABSENCE DE VALEUR.    *
+010040*----------------------------------------------------------------*
+010050 9015-LIRE-AVANT-EMPLOYE          SECTION.
+010060*-----------------------------------------
+010070
+010080     MOVE SPACES                  TO UTPANRM-NUM-EMP
+010090                                     UTPANRM-PREN-EMP
+010100                                     UTPANRM-NOM-EMP.
+010110     MOVE ZERO                    TO UTPANRM-NIV-ENTR
+010120                                     UTPANRM-DATE-DEB
+010130                                     UTPANRM-DATE-FIN
+010140                                     UTPANRM-SAL-EMP
+010150                                     UTPANRM-NO-TEL-CONT1
+010160                                     UTPANRM-NO-TEL-CONT2.
+010170
+010180     MOVE UTSWR1-NUM-EMPI         TO UTPANRM-NUM-EMP.
+010190
+010200     OBTAIN CALC UTPANRM.
+010210
+010220     IF  DB-STATUS                NOT = '00'
+010230         MOVE SPACES               TO UTPANRM-NUM-EMP
+010240                                      UTPANRM-PREN-EMP
+010250                                      UTPANRM-NOM-EMP
+010260         MOVE ZERO                 TO UTPANRM-NIV-ENTR
+010270                                      UTPANRM-DATE-DEB
+010280                                      UTPANRM-DATE-FIN
+010290                                      UTPANRM-SAL-EMP
+010300                                      UTPANRM-NO-TEL-CONT1
+010310                                      UTPANRM-NO-TEL-CONT2
+010320     END-IF.
+010330
+010340 9015-LIRE-AVANT-EMPLOYE-FIN.
+010350     EXIT.
+010360/
+010370*----------------------------------------------------------------*
+010380* ATTENDRE AVANT UN REESSAI SUITE A UNE INDISPONIBILITE DU SW    *
+010390*----------------------------------------------------------------*
+010400 9200-ATTENDRE-REESSAI            SECTION.
+010410*-----------------------------------------
+010420
+010430     EXEC CICS DELAY              FOR SECONDS(CTE-RETRY-DELAI-SEC)
+010440                                  NOHANDLE
+010450     END-EXEC.
+010460
+010470 9200-ATTENDRE-REESSAI-FIN.
+010480     EXIT.
+010490/
+010500*----------------------------------------------------------------*
+010510* ROLLBACK                                                       *
+010520*----------------------------------------------------------------*
+010530 5000-ROLLBACK-TRAN                  SECTION.
+010540*-----------------------------------------
+010550
+010560     EXEC CICS                    SYNCPOINT ROLLBACK
+010570     END-EXEC.
+010580 5000-ROLLBACK-TRAN-FIN.
+010590     EXIT.
+010600
+010610/
+010620*----------------------------------------------------------------*
+010630* COMMIT                                                         *
+010640*----------------------------------------------------------------*
+010650 5100-COMMIT-TRAN                    SECTION.
+010660*-----------------------------------------
+010670
+010680       EXEC CICS                  SYNCPOINT
+010690       END-EXEC.
+010700 5100-COMMIT-TRAN-FIN.
+010710     EXIT.
+010720
+010730/
+010740*----------------------------------------------------------------*
+010750* DECIDER COMMIT OU ROLLBACK SELON LE RESULTAT DE LA TRANSACTION *
+010760* ET TERMINER LA TRANSACTION INTERNE                             *
+010770*----------------------------------------------------------------*
+010780 UT-FIN-TX-INTERNE                   SECTION.
+010790*-----------------------------------------
+010800
+010810     IF  TRAN-REUSSIE
+010820         PERFORM                  5100-COMMIT-TRAN
+010830     ELSE
+010840         PERFORM                  5000-ROLLBACK-TRAN
+010850     END-IF.
+010860
+010870 UT-FIN-TX-INTERNE-FIN.
+010880     EXIT.
